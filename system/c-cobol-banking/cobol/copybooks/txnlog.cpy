@@ -0,0 +1,24 @@
+000100******************************************************************
+000200* TXNLOG.CPY
+000300* Record layout for the dated TRANSACTION-LOG audit-trail
+000400* file.  One record is appended for every request
+000500* processed by TRANSACTION-ENGINE, approved or rejected,
+000600* so DAILY-RECON and ACCT-STMT can reconstruct activity
+000700* without touching the master file.
+000800*
+000900* Mod history:
+001000*   2026-08-09 JFM  Initial layout.
+001100******************************************************************
+001200 01  TRANSACTION-LOG-RECORD.
+001300         05  TLG-RUN-DATE                 PIC X(08).
+001400         05  TLG-RUN-TIME                 PIC X(08).
+001500         05  TLG-SEQUENCE-NO              PIC 9(08).
+001600         05  TLG-ACCOUNT-ID               PIC X(10).
+001700         05  TLG-OPERATION                PIC X(10).
+001800         05  TLG-DEST-ACCOUNT-ID          PIC X(10).
+001900         05  TLG-AMOUNT                   PIC -Z(9)9.99.
+002000         05  TLG-OLD-BALANCE              PIC -Z(9)9.99.
+002100         05  TLG-NEW-BALANCE              PIC -Z(9)9.99.
+002200         05  TLG-STATUS                   PIC X(08).
+002300         05  TLG-CODE                     PIC X(20).
+002400         05  TLG-MESSAGE                  PIC X(40).
