@@ -0,0 +1,31 @@
+000100******************************************************************
+000200* ACCTMAST.CPY
+000300* Record layout for the ACCOUNT-MASTER indexed file - the
+000400* system of record for a customer's balance.  Shared by
+000500* every program that reads or posts against an account
+000600* (TRANSACTION-ENGINE and friends).
+000700*
+000800* Mod history:
+000900*   2026-08-09 JFM  Initial layout.
+000950*   2026-08-09 JFM  Added a per-account overdraft limit and a
+000960*                   daily withdrawal cap, each with its own
+000970*                   running daily-withdrawn total and the
+000980*                   business date that total applies to.
+000990*   2026-08-09 JFM  Added the business date an account was
+000991*                   last accrued interest and assessed its
+000992*                   maintenance fee, so INTEREST-ACCRUAL can
+000993*                   skip an account already posted for the
+000994*                   current run if it is rerun by mistake.
+001000******************************************************************
+001100 01  ACCOUNT-MASTER-RECORD.
+001200         05  ACM-ACCOUNT-ID               PIC X(10).
+001300         05  ACM-BALANCE                  PIC S9(9)V99 COMP-3.
+001400         05  ACM-STATUS                   PIC X(01).
+001500             88  ACM-ACTIVE               VALUE "A".
+001600             88  ACM-CLOSED               VALUE "C".
+001610         05  ACM-OVERDRAFT-LIMIT          PIC S9(9)V99 COMP-3.
+001620         05  ACM-DAILY-WITHDRAW-CAP       PIC S9(9)V99 COMP-3.
+001630         05  ACM-DAILY-WITHDRAWN-AMT      PIC S9(9)V99 COMP-3.
+001640         05  ACM-DAILY-WITHDRAW-DATE      PIC X(08).
+001650         05  ACM-LAST-ACCRUAL-DATE        PIC X(08).
+001700         05  FILLER                       PIC X(04).
