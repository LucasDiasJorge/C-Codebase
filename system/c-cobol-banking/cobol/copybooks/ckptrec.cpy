@@ -0,0 +1,27 @@
+000100******************************************************************
+000200* CKPTREC.CPY
+000300* Record layout for the CHECKPOINT-FILE used by
+000400* TRANSACTION-ENGINE restart/recovery processing.  Holds
+000500* the sequence number of the last request line fully
+000600* posted to ACCOUNT-MASTER so a rerun after an abend can
+000700* skip everything already applied.
+000800*
+000900* Mod history:
+001000*   2026-08-09 JFM  Initial layout.
+001010*   2026-08-09 JFM  Added CKP-STATUS so a run that finishes
+001020*                   the whole request queue can mark its
+001030*                   checkpoint closed; TRANSACTION-ENGINE
+001040*                   looks for an open checkpoint left by an
+001050*                   earlier, unfinished run before ever
+001060*                   trusting the wall-clock date, so an
+001070*                   overnight restart resumes the business
+001080*                   date it abended on instead of starting a
+001090*                   new one.
+001100******************************************************************
+001200 01  CHECKPOINT-RECORD.
+001300         05  CKP-RUN-DATE                 PIC X(08).
+001400         05  CKP-LAST-SEQUENCE-NO         PIC 9(08).
+001410         05  CKP-STATUS                   PIC X(01).
+001420             88  CKP-OPEN                 VALUE "O".
+001430             88  CKP-CLOSED               VALUE "C".
+001500         05  FILLER                       PIC X(63).
