@@ -0,0 +1,389 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DAILY-RECON.
+000300     AUTHOR. J F MORAES.
+000400     INSTALLATION. RETAIL BANKING - DATA PROC CENTER.
+000500     DATE-WRITTEN. 2026-08-09.
+000600     DATE-COMPILED.
+000700*
+000800************************************************************
+000900* DAILY-RECON
+001000*
+001100* End-of-day reconciliation report.  Reads the current
+001200* day's TRANSACTION-LOG, sorts it by account, and
+001300* produces one summary block per account: opening
+001400* balance, total deposits, total withdrawals, rejected
+001500* request counts by reason code, and closing balance.
+001600*
+001700* Mod history:
+001800*   2026-08-09 JFM  Original report.
+001850*   2026-08-09 JFM  INTEREST and MAINT-FEE postings from the
+001860*                   new nightly interest/fee batch job now
+001870*                   reconcile the same as customer-initiated
+001880*                   activity.
+001900************************************************************
+002000
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400         SELECT TRANSACTION-LOG-FILE
+002500             ASSIGN TO WS-LOG-FILENAME
+002600             ORGANIZATION IS LINE SEQUENTIAL
+002610             FILE STATUS IS WS-TLG-STATUS.
+002700
+002800         SELECT SORT-FILE
+002900             ASSIGN TO "runtime/recon.srt".
+003000
+003100         SELECT RECON-REPORT-FILE
+003200             ASSIGN TO "runtime/recon_report.txt"
+003300             ORGANIZATION IS LINE SEQUENTIAL.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  TRANSACTION-LOG-FILE.
+003800 01  TRANSACTION-LOG-RECORD-IN    PIC X(164).
+003900
+004000 SD  SORT-FILE.
+004100     COPY "copybooks/txnlog.cpy".
+004200
+004300 FD  RECON-REPORT-FILE.
+004400 01  RECON-REPORT-RECORD          PIC X(132).
+004500
+004600 WORKING-STORAGE SECTION.
+004610 77  WS-TLG-STATUS                PIC X(02) VALUE "00".
+004700 01  WS-SWITCHES.
+004800         05  WS-MORE-LOG-SW        PIC X(01) VALUE "Y".
+004900             88  WS-MORE-LOG-RECORDS   VALUE "Y".
+005000         05  WS-MORE-SORTED-SW     PIC X(01) VALUE "Y".
+005100             88  WS-MORE-SORTED-RECS   VALUE "Y".
+005200         05  WS-HAVE-ACCOUNT-SW    PIC X(01) VALUE "N".
+005300             88  WS-HAVE-ACCOUNT       VALUE "Y".
+005400
+005500 01  WS-RUN-TIMESTAMP.
+005600         05  WS-RUN-DATE              PIC X(08).
+005700         05  FILLER                   PIC X(18).
+005800
+005900 01  WS-LOG-FILENAME             PIC X(40).
+006000
+006100*
+006200* TLG-AMOUNT and the TLG- balances are numeric-edited
+006300* in the log so the flat file reads cleanly; they are
+006400* de-edited back to numeric here before any arithmetic.
+006500 01  WS-TLG-AMOUNT-NUM            PIC S9(9)V99 VALUE 0.
+006600 01  WS-TLG-OLD-BALANCE-NUM       PIC S9(9)V99 VALUE 0.
+006700 01  WS-TLG-NEW-BALANCE-NUM       PIC S9(9)V99 VALUE 0.
+006800
+006900 01  WS-CURRENT-ACCOUNT-ID       PIC X(10) VALUE SPACES.
+007000 01  WS-OPENING-BALANCE          PIC S9(9)V99 VALUE 0.
+007100 01  WS-CLOSING-BALANCE          PIC S9(9)V99 VALUE 0.
+007200 01  WS-TOTAL-DEPOSITS           PIC S9(9)V99 VALUE 0.
+007300 01  WS-TOTAL-WITHDRAWALS        PIC S9(9)V99 VALUE 0.
+007400 01  WS-REJECT-TOTAL             PIC 9(05) COMP VALUE 0.
+007500 01  WS-REJECT-TOTAL-TXT         PIC ZZZZ9.
+007600
+007700 01  WS-CODE-TABLE.
+007800         05  WS-CODE-COUNT  PIC 9(02) COMP VALUE 0.
+007900         05  WS-CODE-ENTRY OCCURS 20 TIMES
+008000                 INDEXED BY WS-CODE-IDX.
+008100             10  WS-CODE-VALUE       PIC X(20) VALUE SPACES.
+008200             10  WS-CODE-TALLY       PIC 9(05) COMP VALUE 0.
+008300
+008400 01  WS-CODE-SEARCH-KEY           PIC X(20).
+008500 01  WS-CODE-TALLY-TXT            PIC ZZZZ9.
+008600 01  WS-AMOUNT-TXT                PIC -Z(9)9.99.
+008700 01  WS-REPORT-LINE               PIC X(132).
+008800
+008900 PROCEDURE DIVISION.
+009000
+009100************************************************************
+009200* 0000-MAINLINE
+009300************************************************************
+009400 0000-MAINLINE.
+009500         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009600         SORT SORT-FILE
+009700             ON ASCENDING KEY TLG-ACCOUNT-ID
+009800                 TLG-RUN-TIME
+009900                 TLG-SEQUENCE-NO
+010000             INPUT PROCEDURE IS 2000-RELEASE-RECORDS
+010100             OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT.
+010200         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010300         STOP RUN.
+010400
+010500************************************************************
+010600* 1000-INITIALIZE - build today's log filename the same
+010700* way TRANSACTION-ENGINE does, and open the report.
+010800************************************************************
+010900 1000-INITIALIZE.
+011000         MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+011100         STRING "runtime/txnlog_" WS-RUN-DATE ".txt"
+011200             DELIMITED BY SIZE INTO WS-LOG-FILENAME.
+011300
+011400         OPEN OUTPUT RECON-REPORT-FILE.
+011500         PERFORM 1100-WRITE-HEADER THRU 1100-EXIT.
+011600 1000-EXIT.
+011700         EXIT.
+011800
+011900 1100-WRITE-HEADER.
+012000         MOVE SPACES TO WS-REPORT-LINE.
+012100         STRING "DAILY RECONCILIATION REPORT - " WS-RUN-DATE
+012200             DELIMITED BY SIZE INTO WS-REPORT-LINE.
+012300         WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
+012400         MOVE SPACES TO WS-REPORT-LINE.
+012500         WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
+012600 1100-EXIT.
+012700         EXIT.
+012800
+012900************************************************************
+013000* 2000-RELEASE-RECORDS - the SORT input procedure.
+013100* Reads the dated log and releases every record to the
+013200* sort work file untouched.  A business date with no log
+013250* file at all (nothing posted yet today) is not an error -
+013270* the report is simply produced with nothing to release,
+013280* the same as ACCT-STMT treats a missing dated log.
+013300************************************************************
+013400 2000-RELEASE-RECORDS.
+013500         OPEN INPUT TRANSACTION-LOG-FILE.
+013510         IF WS-TLG-STATUS = "00"
+013520             PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+013530                 UNTIL NOT WS-MORE-LOG-RECORDS
+013540             CLOSE TRANSACTION-LOG-FILE
+013550         END-IF.
+013900 2000-EXIT.
+014000         EXIT.
+014100
+014200 2100-READ-AND-RELEASE.
+014300         READ TRANSACTION-LOG-FILE INTO TRANSACTION-LOG-RECORD-IN
+014400             AT END
+014500                 MOVE "N" TO WS-MORE-LOG-SW
+014600                 GO TO 2100-EXIT
+014700         END-READ.
+014800
+014900         MOVE TRANSACTION-LOG-RECORD-IN TO TRANSACTION-LOG-RECORD.
+015000         RELEASE TRANSACTION-LOG-RECORD.
+015100 2100-EXIT.
+015200         EXIT.
+015300
+015400************************************************************
+015500* 3000-PRODUCE-REPORT - the SORT output procedure.
+015600* Returns the sorted records and breaks on a change of
+015700* account to write a summary block.
+015800************************************************************
+015900 3000-PRODUCE-REPORT.
+016000         PERFORM 3100-RETURN-RECORD THRU 3100-EXIT.
+016100         PERFORM 3200-PROCESS-RECORD THRU 3200-EXIT
+016200             UNTIL NOT WS-MORE-SORTED-RECS.
+016300
+016400         IF WS-HAVE-ACCOUNT
+016500             PERFORM 3900-WRITE-ACCOUNT-SUMMARY THRU 3900-EXIT
+016600         END-IF.
+016700 3000-EXIT.
+016800         EXIT.
+016900
+017000 3100-RETURN-RECORD.
+017100         RETURN SORT-FILE
+017200             AT END
+017300                 MOVE "N" TO WS-MORE-SORTED-SW
+017400         END-RETURN.
+017500 3100-EXIT.
+017600         EXIT.
+017700
+017800 3200-PROCESS-RECORD.
+017900         PERFORM 3250-CONVERT-AMOUNTS THRU 3250-EXIT.
+018000
+018100         IF TLG-ACCOUNT-ID NOT = WS-CURRENT-ACCOUNT-ID
+018200             IF WS-HAVE-ACCOUNT
+018300                 PERFORM 3900-WRITE-ACCOUNT-SUMMARY THRU 3900-EXIT
+018400             END-IF
+018500             PERFORM 3300-START-NEW-ACCOUNT THRU 3300-EXIT
+018600         END-IF.
+018700
+018800         PERFORM 3400-ACCUMULATE THRU 3400-EXIT.
+018900         PERFORM 3100-RETURN-RECORD THRU 3100-EXIT.
+019000 3200-EXIT.
+019100         EXIT.
+019200
+019300************************************************************
+019400* 3250-CONVERT-AMOUNTS - de-edits the numeric-edited
+019500* TLG- amount and balance fields back to numeric so
+019600* they can be added and compared.
+019700************************************************************
+019800 3250-CONVERT-AMOUNTS.
+019900         COMPUTE WS-TLG-AMOUNT-NUM =
+020000             FUNCTION NUMVAL(FUNCTION TRIM(TLG-AMOUNT)).
+020100         COMPUTE WS-TLG-OLD-BALANCE-NUM =
+020200             FUNCTION NUMVAL(FUNCTION TRIM(TLG-OLD-BALANCE)).
+020300         COMPUTE WS-TLG-NEW-BALANCE-NUM =
+020400             FUNCTION NUMVAL(FUNCTION TRIM(TLG-NEW-BALANCE)).
+020500 3250-EXIT.
+020600         EXIT.
+020700
+020800 3300-START-NEW-ACCOUNT.
+020900         MOVE TLG-ACCOUNT-ID TO WS-CURRENT-ACCOUNT-ID.
+021000         MOVE WS-TLG-OLD-BALANCE-NUM TO WS-OPENING-BALANCE.
+021100         MOVE WS-TLG-OLD-BALANCE-NUM TO WS-CLOSING-BALANCE.
+021200         MOVE 0 TO WS-TOTAL-DEPOSITS WS-TOTAL-WITHDRAWALS.
+021300         MOVE 0 TO WS-REJECT-TOTAL.
+021320         SET WS-CODE-IDX TO 1.
+021340         PERFORM 3310-CLEAR-CODE-ENTRY THRU 3310-EXIT
+021360             VARYING WS-CODE-IDX FROM 1 BY 1
+021380             UNTIL WS-CODE-IDX > 20.
+021400         MOVE 0 TO WS-CODE-COUNT.
+021500         MOVE "Y" TO WS-HAVE-ACCOUNT-SW.
+021600 3300-EXIT.
+021700         EXIT.
+021720
+021740************************************************************
+021760* 3310-CLEAR-CODE-ENTRY - wipes one reject-code table slot
+021780* left over from the previous account; SEARCH scans the
+021800* whole 20-entry table, not just 1..WS-CODE-COUNT, so a
+021820* stale value left in an unused slot could otherwise match
+021840* a new reject code and tally onto the wrong entry.
+021860************************************************************
+021880 3310-CLEAR-CODE-ENTRY.
+021900         MOVE SPACES TO WS-CODE-VALUE(WS-CODE-IDX).
+021920         MOVE 0 TO WS-CODE-TALLY(WS-CODE-IDX).
+021940 3310-EXIT.
+021960         EXIT.
+021800
+021900************************************************************
+022000* 3400-ACCUMULATE - approved activity updates the
+022100* running closing balance and the deposit/withdrawal
+022200* totals; rejected activity is tallied by reason code.
+022300************************************************************
+022400 3400-ACCUMULATE.
+022500         IF TLG-STATUS = "APPROVED"
+022600             MOVE WS-TLG-NEW-BALANCE-NUM TO WS-CLOSING-BALANCE
+022700             EVALUATE FUNCTION TRIM(TLG-OPERATION)
+022800                 WHEN "DEPOSIT"
+022900                     ADD WS-TLG-AMOUNT-NUM TO WS-TOTAL-DEPOSITS
+023000                 WHEN "XFER-IN"
+023100                     ADD WS-TLG-AMOUNT-NUM TO WS-TOTAL-DEPOSITS
+023150                 WHEN "INTEREST"
+023160                     ADD WS-TLG-AMOUNT-NUM TO WS-TOTAL-DEPOSITS
+023200                 WHEN "WITHDRAW"
+023300                     ADD WS-TLG-AMOUNT-NUM TO WS-TOTAL-WITHDRAWALS
+023400                 WHEN "TRANSFER"
+023500                     ADD WS-TLG-AMOUNT-NUM TO WS-TOTAL-WITHDRAWALS
+023520                 WHEN "MAINT-FEE"
+023540                     ADD WS-TLG-AMOUNT-NUM TO WS-TOTAL-WITHDRAWALS
+023600             END-EVALUATE
+023700         ELSE
+023800             ADD 1 TO WS-REJECT-TOTAL
+023900             PERFORM 3500-TALLY-CODE THRU 3500-EXIT
+024000         END-IF.
+024100 3400-EXIT.
+024200         EXIT.
+024300
+024400************************************************************
+024500* 3500-TALLY-CODE - finds TLG-CODE in the per-account
+024600* code table, adding a new entry the first time a
+024700* reason code is seen for this account.
+024800************************************************************
+024900 3500-TALLY-CODE.
+025000         MOVE FUNCTION TRIM(TLG-CODE) TO WS-CODE-SEARCH-KEY.
+025100         SET WS-CODE-IDX TO 1.
+025200         SEARCH WS-CODE-ENTRY
+025300             AT END
+025400                 PERFORM 3510-ADD-CODE THRU 3510-EXIT
+025500             WHEN WS-CODE-VALUE(WS-CODE-IDX) = WS-CODE-SEARCH-KEY
+025600                 ADD 1 TO WS-CODE-TALLY(WS-CODE-IDX)
+025700         END-SEARCH.
+025800 3500-EXIT.
+025900         EXIT.
+026000
+026100 3510-ADD-CODE.
+026200         IF WS-CODE-COUNT < 20
+026300             ADD 1 TO WS-CODE-COUNT
+026400             MOVE WS-CODE-SEARCH-KEY
+026500                 TO WS-CODE-VALUE(WS-CODE-COUNT)
+026600             MOVE 1 TO WS-CODE-TALLY(WS-CODE-COUNT)
+026700         END-IF.
+026800 3510-EXIT.
+026900         EXIT.
+027000
+027100************************************************************
+027200* 3900-WRITE-ACCOUNT-SUMMARY - one block per account:
+027300* opening balance, deposit and withdrawal totals,
+027400* rejected-request counts by code, closing balance.
+027500************************************************************
+027600 3900-WRITE-ACCOUNT-SUMMARY.
+027700         MOVE SPACES TO WS-REPORT-LINE.
+027800         STRING "ACCOUNT: " WS-CURRENT-ACCOUNT-ID
+027900             DELIMITED BY SIZE INTO WS-REPORT-LINE.
+028000         WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
+028100
+028200         MOVE WS-OPENING-BALANCE TO WS-AMOUNT-TXT.
+028300         MOVE SPACES TO WS-REPORT-LINE.
+028400         STRING "  OPENING BALANCE   " WS-AMOUNT-TXT
+028500             DELIMITED BY SIZE INTO WS-REPORT-LINE.
+028600         WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
+028700
+028800         MOVE WS-TOTAL-DEPOSITS TO WS-AMOUNT-TXT.
+028900         MOVE SPACES TO WS-REPORT-LINE.
+029000         STRING "  TOTAL DEPOSITS    " WS-AMOUNT-TXT
+029100             DELIMITED BY SIZE INTO WS-REPORT-LINE.
+029200         WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
+029300
+029400         MOVE WS-TOTAL-WITHDRAWALS TO WS-AMOUNT-TXT.
+029500         MOVE SPACES TO WS-REPORT-LINE.
+029600         STRING "  TOTAL WITHDRAWALS " WS-AMOUNT-TXT
+029700             DELIMITED BY SIZE INTO WS-REPORT-LINE.
+029800         WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
+029900
+030000         MOVE WS-CLOSING-BALANCE TO WS-AMOUNT-TXT.
+030100         MOVE SPACES TO WS-REPORT-LINE.
+030200         STRING "  CLOSING BALANCE   " WS-AMOUNT-TXT
+030300             DELIMITED BY SIZE INTO WS-REPORT-LINE.
+030400         WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
+030500
+030600         IF WS-REJECT-TOTAL = 0
+030700             MOVE SPACES TO WS-REPORT-LINE
+030800             STRING "  REJECTED REQUESTS 0"
+030900                 DELIMITED BY SIZE INTO WS-REPORT-LINE
+031000             WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE
+031100         ELSE
+031200             PERFORM 3950-WRITE-REJECT-CODES THRU 3950-EXIT
+031300         END-IF.
+031400
+031500         MOVE SPACES TO WS-REPORT-LINE.
+031600         WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
+031700         PERFORM 3300-START-NEW-ACCOUNT THRU 3300-EXIT.
+031800         MOVE "N" TO WS-HAVE-ACCOUNT-SW.
+031900 3900-EXIT.
+032000         EXIT.
+032100
+032200************************************************************
+032300* 3950-WRITE-REJECT-CODES - one line per distinct
+032400* rejection reason seen for this account today.
+032500************************************************************
+032600 3950-WRITE-REJECT-CODES.
+032700         MOVE WS-REJECT-TOTAL TO WS-REJECT-TOTAL-TXT.
+032800         MOVE SPACES TO WS-REPORT-LINE.
+032900         STRING "  REJECTED REQUESTS "
+033000             FUNCTION TRIM(WS-REJECT-TOTAL-TXT)
+033100             DELIMITED BY SIZE INTO WS-REPORT-LINE.
+033200         WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
+033300
+033400         SET WS-CODE-IDX TO 1.
+033500         PERFORM 3960-WRITE-ONE-CODE THRU 3960-EXIT
+033600             VARYING WS-CODE-IDX FROM 1 BY 1
+033700             UNTIL WS-CODE-IDX > WS-CODE-COUNT.
+033800 3950-EXIT.
+033900         EXIT.
+034000
+034100 3960-WRITE-ONE-CODE.
+034200         MOVE WS-CODE-TALLY(WS-CODE-IDX) TO WS-CODE-TALLY-TXT.
+034300         MOVE SPACES TO WS-REPORT-LINE.
+034400         STRING "    " WS-CODE-VALUE(WS-CODE-IDX)
+034500             " - " FUNCTION TRIM(WS-CODE-TALLY-TXT)
+034600             DELIMITED BY SIZE INTO WS-REPORT-LINE.
+034700         WRITE RECON-REPORT-RECORD FROM WS-REPORT-LINE.
+034800 3960-EXIT.
+034900         EXIT.
+035000
+035100************************************************************
+035200* 9000-TERMINATE
+035300************************************************************
+035400 9000-TERMINATE.
+035500         CLOSE RECON-REPORT-FILE.
+035600 9000-EXIT.
+035700         EXIT.
