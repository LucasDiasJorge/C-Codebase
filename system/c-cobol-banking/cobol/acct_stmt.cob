@@ -0,0 +1,320 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ACCT-STMT.
+000300     AUTHOR. J F MORAES.
+000400     INSTALLATION. RETAIL BANKING - DATA PROC CENTER.
+000500     DATE-WRITTEN. 2026-08-09.
+000600     DATE-COMPILED.
+000700*
+000800************************************************************
+000900* ACCT-STMT
+001000*
+001100* Customer/teller statement generator.  Reads one
+001200* account id and a CCYYMMDD date range from
+001300* STMT-REQUEST-FILE, walks the dated TRANSACTION-LOG
+001400* file for each business date in that range, and
+001500* writes a printable statement (date, operation,
+001600* amount, running balance, opening/closing balance) to
+001700* STATEMENT-FILE.
+001800*
+001900* Mod history:
+002000*   2026-08-09 JFM  Original program.
+002100************************************************************
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600         SELECT STMT-REQUEST-FILE
+002700             ASSIGN TO "runtime/stmt_request.txt"
+002800             ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000         SELECT STATEMENT-FILE
+003100             ASSIGN TO WS-STATEMENT-FILENAME
+003200             ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400         SELECT TRANSACTION-LOG-FILE
+003500             ASSIGN TO WS-LOG-FILENAME
+003600             ORGANIZATION IS LINE SEQUENTIAL
+003700             FILE STATUS IS WS-TLG-STATUS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  STMT-REQUEST-FILE.
+004200 01  STMT-REQUEST-RECORD          PIC X(60).
+004300
+004400 FD  STATEMENT-FILE.
+004500 01  STATEMENT-RECORD             PIC X(132).
+004600
+004700 FD  TRANSACTION-LOG-FILE.
+004800     COPY "copybooks/txnlog.cpy".
+004900
+005000 WORKING-STORAGE SECTION.
+005100 77  WS-TLG-STATUS                PIC X(02) VALUE "00".
+005200
+005300 01  WS-SWITCHES.
+005400         05  WS-HAVE-REQUEST-SW   PIC X(01) VALUE "N".
+005500             88  WS-HAVE-REQUEST      VALUE "Y".
+005600         05  WS-DAY-LOG-OPEN-SW   PIC X(01) VALUE "N".
+005700             88  WS-DAY-LOG-OPEN      VALUE "Y".
+005800         05  WS-MORE-LOG-SW       PIC X(01) VALUE "Y".
+005900             88  WS-MORE-LOG-RECORDS  VALUE "Y".
+006000         05  WS-HAVE-OPENING-SW   PIC X(01) VALUE "N".
+006100             88  WS-HAVE-OPENING      VALUE "Y".
+006200
+006300 01  WS-STMT-REQUEST-LINE        PIC X(60).
+006400 01  WS-STMT-ACCOUNT-ID          PIC X(10).
+006500 01  WS-STMT-START-DATE          PIC X(08).
+006600 01  WS-STMT-END-DATE            PIC X(08).
+006700 01  WS-CURRENT-DATE             PIC X(08).
+006800
+006900 01  WS-STATEMENT-FILENAME        PIC X(40).
+007000 01  WS-LOG-FILENAME              PIC X(40).
+007100
+007200*
+007300* Calendar-date arithmetic for walking the range one
+007400* business day at a time - FUNCTION INTEGER-OF-DATE
+007500* and FUNCTION DATE-OF-INTEGER are the ordinary COBOL
+007600* intrinsics for this; there is no verb that does it.
+007700 01  WS-DATE-INTEGER              PIC 9(9) COMP.
+007800 01  WS-DATE-NUMERIC              PIC 9(8).
+007900
+008000 01  WS-RECORD-COUNT              PIC 9(05) COMP VALUE 0.
+008100 01  WS-OPENING-BALANCE           PIC S9(9)V99 VALUE 0.
+008200 01  WS-CLOSING-BALANCE           PIC S9(9)V99 VALUE 0.
+008300
+008400*
+008500* TLG-AMOUNT and the TLG- balances are numeric-edited
+008600* in the log; de-edited back to numeric here before
+008700* any arithmetic or display re-editing, the same as
+008800* DAILY-RECON does.
+008900 01  WS-TLG-AMOUNT-NUM            PIC S9(9)V99 VALUE 0.
+009000 01  WS-TLG-OLD-BALANCE-NUM       PIC S9(9)V99 VALUE 0.
+009100 01  WS-TLG-NEW-BALANCE-NUM       PIC S9(9)V99 VALUE 0.
+009200
+009300 01  WS-AMOUNT-TXT                PIC -Z(9)9.99.
+009400 01  WS-BALANCE-TXT               PIC -Z(9)9.99.
+009500 01  WS-REPORT-LINE               PIC X(132).
+009600
+009700 PROCEDURE DIVISION.
+009800
+009900************************************************************
+010000* 0000-MAINLINE
+010100************************************************************
+010200 0000-MAINLINE.
+010300         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010400         IF WS-HAVE-REQUEST
+010500             PERFORM 2000-PROCESS-ONE-DATE THRU 2000-EXIT
+010600                 UNTIL WS-CURRENT-DATE > WS-STMT-END-DATE
+010700             PERFORM 3000-WRITE-TRAILER THRU 3000-EXIT
+010800         END-IF.
+010900         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011000         STOP RUN.
+011100
+011200************************************************************
+011300* 1000-INITIALIZE - reads the one statement request,
+011400* account id and CCYYMMDD date range pipe-delimited,
+011500* and opens a statement file named for that account.
+011600************************************************************
+011700 1000-INITIALIZE.
+011800         OPEN INPUT STMT-REQUEST-FILE.
+011900         READ STMT-REQUEST-FILE INTO WS-STMT-REQUEST-LINE
+012000             AT END
+012100                 MOVE "N" TO WS-HAVE-REQUEST-SW
+012200             NOT AT END
+012300                 MOVE "Y" TO WS-HAVE-REQUEST-SW
+012400         END-READ.
+012500         CLOSE STMT-REQUEST-FILE.
+012600
+012700         IF NOT WS-HAVE-REQUEST
+012800             GO TO 1000-EXIT
+012900         END-IF.
+013000
+013100         UNSTRING WS-STMT-REQUEST-LINE DELIMITED BY "|"
+013200             INTO WS-STMT-ACCOUNT-ID
+013300                  WS-STMT-START-DATE
+013400                  WS-STMT-END-DATE
+013500         END-UNSTRING.
+013600         MOVE WS-STMT-START-DATE TO WS-CURRENT-DATE.
+013700
+013800         STRING "runtime/statement_"
+013900             FUNCTION TRIM(WS-STMT-ACCOUNT-ID)
+014000             ".txt"
+014100             DELIMITED BY SIZE INTO WS-STATEMENT-FILENAME.
+014200
+014300         OPEN OUTPUT STATEMENT-FILE.
+014400         PERFORM 1100-WRITE-HEADER THRU 1100-EXIT.
+014500 1000-EXIT.
+014600         EXIT.
+014700
+014800************************************************************
+014900* 1100-WRITE-HEADER
+015000************************************************************
+015100 1100-WRITE-HEADER.
+015200         MOVE SPACES TO WS-REPORT-LINE.
+015300         STRING "ACCOUNT STATEMENT - "
+015400             FUNCTION TRIM(WS-STMT-ACCOUNT-ID)
+015500             DELIMITED BY SIZE INTO WS-REPORT-LINE.
+015600         WRITE STATEMENT-RECORD FROM WS-REPORT-LINE.
+015700
+015800         MOVE SPACES TO WS-REPORT-LINE.
+015900         STRING "PERIOD: " WS-STMT-START-DATE
+016000             " TO " WS-STMT-END-DATE
+016100             DELIMITED BY SIZE INTO WS-REPORT-LINE.
+016200         WRITE STATEMENT-RECORD FROM WS-REPORT-LINE.
+016300
+016400         MOVE SPACES TO WS-REPORT-LINE.
+016500         WRITE STATEMENT-RECORD FROM WS-REPORT-LINE.
+016600 1100-EXIT.
+016700         EXIT.
+016800
+016900************************************************************
+017000* 2000-PROCESS-ONE-DATE - opens the dated log for the
+017100* current business date in the range, if it exists,
+017200* reads every record that belongs to this account and
+017300* was approved, then advances to the next date.
+017400************************************************************
+017500 2000-PROCESS-ONE-DATE.
+017600         PERFORM 2100-OPEN-DAY-LOG THRU 2100-EXIT.
+017700         IF WS-DAY-LOG-OPEN
+017800             MOVE "Y" TO WS-MORE-LOG-SW
+017900             PERFORM 2200-READ-DAY-LOG THRU 2200-EXIT
+018000                 UNTIL NOT WS-MORE-LOG-RECORDS
+018100             CLOSE TRANSACTION-LOG-FILE
+018200         END-IF.
+018300         PERFORM 2900-ADVANCE-DATE THRU 2900-EXIT.
+018400 2000-EXIT.
+018500         EXIT.
+018600
+018700************************************************************
+018800* 2100-OPEN-DAY-LOG - a business date with no log file
+018900* at all (nothing happened that day, or it is outside
+019000* how far the system has run) is not an error here.
+019100************************************************************
+019200 2100-OPEN-DAY-LOG.
+019300         STRING "runtime/txnlog_" WS-CURRENT-DATE ".txt"
+019400             DELIMITED BY SIZE INTO WS-LOG-FILENAME.
+019500         OPEN INPUT TRANSACTION-LOG-FILE.
+019600         IF WS-TLG-STATUS = "00"
+019700             MOVE "Y" TO WS-DAY-LOG-OPEN-SW
+019800         ELSE
+019900             MOVE "N" TO WS-DAY-LOG-OPEN-SW
+020000         END-IF.
+020100 2100-EXIT.
+020200         EXIT.
+020300
+020400************************************************************
+020500* 2200-READ-DAY-LOG
+020600************************************************************
+020700 2200-READ-DAY-LOG.
+020800         READ TRANSACTION-LOG-FILE
+020900             AT END
+021000                 MOVE "N" TO WS-MORE-LOG-SW
+021100                 GO TO 2200-EXIT
+021200         END-READ.
+021300
+021400         IF TLG-ACCOUNT-ID = WS-STMT-ACCOUNT-ID
+021500             AND TLG-STATUS = "APPROVED"
+021600             PERFORM 2250-WRITE-STATEMENT-LINE THRU 2250-EXIT
+021700         END-IF.
+021800 2200-EXIT.
+021900         EXIT.
+022000
+022100************************************************************
+022200* 2250-WRITE-STATEMENT-LINE - the first matching
+022300* record seen establishes the opening balance; every
+022400* matching record updates the running closing balance.
+022500************************************************************
+022600 2250-WRITE-STATEMENT-LINE.
+022700         PERFORM 2260-CONVERT-AMOUNTS THRU 2260-EXIT.
+022800
+022900         IF NOT WS-HAVE-OPENING
+023000             MOVE WS-TLG-OLD-BALANCE-NUM TO WS-OPENING-BALANCE
+023100             MOVE "Y" TO WS-HAVE-OPENING-SW
+023200             PERFORM 2270-WRITE-OPENING-LINE THRU 2270-EXIT
+023300         END-IF.
+023400
+023500         ADD 1 TO WS-RECORD-COUNT.
+023600         MOVE WS-TLG-NEW-BALANCE-NUM TO WS-CLOSING-BALANCE.
+023700         MOVE WS-TLG-AMOUNT-NUM TO WS-AMOUNT-TXT.
+023800         MOVE WS-TLG-NEW-BALANCE-NUM TO WS-BALANCE-TXT.
+023900
+024000         MOVE SPACES TO WS-REPORT-LINE.
+024100         STRING TLG-RUN-DATE "  " TLG-OPERATION "  "
+024200             WS-AMOUNT-TXT "  " WS-BALANCE-TXT
+024300             DELIMITED BY SIZE INTO WS-REPORT-LINE.
+024400         WRITE STATEMENT-RECORD FROM WS-REPORT-LINE.
+024500 2250-EXIT.
+024600         EXIT.
+024700
+024800************************************************************
+024900* 2260-CONVERT-AMOUNTS - de-edits the numeric-edited
+025000* TLG- amount and balance fields back to numeric.
+025100************************************************************
+025200 2260-CONVERT-AMOUNTS.
+025300         COMPUTE WS-TLG-AMOUNT-NUM =
+025400             FUNCTION NUMVAL(FUNCTION TRIM(TLG-AMOUNT)).
+025500         COMPUTE WS-TLG-OLD-BALANCE-NUM =
+025600             FUNCTION NUMVAL(FUNCTION TRIM(TLG-OLD-BALANCE)).
+025700         COMPUTE WS-TLG-NEW-BALANCE-NUM =
+025800             FUNCTION NUMVAL(FUNCTION TRIM(TLG-NEW-BALANCE)).
+025900 2260-EXIT.
+026000         EXIT.
+026100
+026200************************************************************
+026300* 2270-WRITE-OPENING-LINE
+026400************************************************************
+026500 2270-WRITE-OPENING-LINE.
+026600         MOVE WS-OPENING-BALANCE TO WS-BALANCE-TXT.
+026700         MOVE SPACES TO WS-REPORT-LINE.
+026800         STRING "OPENING BALANCE" "  " WS-BALANCE-TXT
+026900             DELIMITED BY SIZE INTO WS-REPORT-LINE.
+027000         WRITE STATEMENT-RECORD FROM WS-REPORT-LINE.
+027100 2270-EXIT.
+027200         EXIT.
+027300
+027400************************************************************
+027500* 2900-ADVANCE-DATE - steps WS-CURRENT-DATE forward one
+027600* calendar day.
+027700************************************************************
+027800 2900-ADVANCE-DATE.
+027900         COMPUTE WS-DATE-INTEGER = FUNCTION INTEGER-OF-DATE(
+028000             FUNCTION NUMVAL(WS-CURRENT-DATE)).
+028100         ADD 1 TO WS-DATE-INTEGER.
+028200         COMPUTE WS-DATE-NUMERIC =
+028300             FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER).
+028400         MOVE WS-DATE-NUMERIC TO WS-CURRENT-DATE.
+028500 2900-EXIT.
+028600         EXIT.
+028700
+028800************************************************************
+028900* 3000-WRITE-TRAILER - the closing balance line, or a
+029000* plain statement of no activity when nothing in the
+029100* requested range matched this account.
+029200************************************************************
+029300 3000-WRITE-TRAILER.
+029400         MOVE SPACES TO WS-REPORT-LINE.
+029500         WRITE STATEMENT-RECORD FROM WS-REPORT-LINE.
+029600
+029700         IF WS-RECORD-COUNT = 0
+029800             MOVE SPACES TO WS-REPORT-LINE
+029900             STRING "NO ACTIVITY IN THIS PERIOD"
+030000                 DELIMITED BY SIZE INTO WS-REPORT-LINE
+030100             WRITE STATEMENT-RECORD FROM WS-REPORT-LINE
+030200         ELSE
+030300             MOVE WS-CLOSING-BALANCE TO WS-BALANCE-TXT
+030400             MOVE SPACES TO WS-REPORT-LINE
+030500             STRING "CLOSING BALANCE" "  " WS-BALANCE-TXT
+030600                 DELIMITED BY SIZE INTO WS-REPORT-LINE
+030700             WRITE STATEMENT-RECORD FROM WS-REPORT-LINE
+030800         END-IF.
+030900 3000-EXIT.
+031000         EXIT.
+031100
+031200************************************************************
+031300* 9000-TERMINATE
+031400************************************************************
+031500 9000-TERMINATE.
+031600         IF WS-HAVE-REQUEST
+031700             CLOSE STATEMENT-FILE
+031800         END-IF.
+031900 9000-EXIT.
+032000         EXIT.
