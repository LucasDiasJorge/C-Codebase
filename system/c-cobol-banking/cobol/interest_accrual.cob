@@ -0,0 +1,262 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. INTEREST-ACCRUAL.
+000300     AUTHOR. J F MORAES.
+000400     INSTALLATION. RETAIL BANKING - DATA PROC CENTER.
+000500     DATE-WRITTEN. 2026-08-09.
+000600     DATE-COMPILED.
+000700*
+000800************************************************************
+000900* INTEREST-ACCRUAL
+001000*
+001100* Scheduled batch job (nightly/monthly) that scans every
+001200* account on ACCOUNT-MASTER and posts two kinds of
+001300* bank-initiated activity: interest credited on a
+001400* positive balance, using a tiered annual-rate table,
+001500* and a flat monthly maintenance fee.  Both are posted
+001600* through the same ACCOUNT-MASTER rewrite and dated
+001700* TRANSACTION-LOG append that TRANSACTION-ENGINE uses,
+001800* so DAILY-RECON reconciles them alongside ordinary
+001900* customer-initiated deposits and withdrawals.
+002000*
+002100* Mod history:
+002200*   2026-08-09 JFM  Original job.
+002250*   2026-08-09 JFM  Guard against a rerun of the same business
+002260*                   date re-crediting interest and re-debiting
+002270*                   the fee: ACM-LAST-ACCRUAL-DATE is stamped
+002280*                   on every active account this job touches
+002290*                   and an account already stamped for today
+002295*                   is skipped entirely.
+002300************************************************************
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800         SELECT ACCOUNT-MASTER-FILE
+002900             ASSIGN TO "runtime/acctmast.dat"
+003000             ORGANIZATION IS INDEXED
+003100             ACCESS MODE IS SEQUENTIAL
+003200             RECORD KEY IS ACM-ACCOUNT-ID
+003300             FILE STATUS IS WS-ACM-STATUS.
+003400
+003500         SELECT TRANSACTION-LOG-FILE
+003600             ASSIGN TO WS-LOG-FILENAME
+003700             ORGANIZATION IS LINE SEQUENTIAL
+003800             FILE STATUS IS WS-TLG-STATUS.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  ACCOUNT-MASTER-FILE.
+004300     COPY "copybooks/acctmast.cpy".
+004400
+004500 FD  TRANSACTION-LOG-FILE.
+004600     COPY "copybooks/txnlog.cpy".
+004700
+004800 WORKING-STORAGE SECTION.
+004900 77  WS-ACM-STATUS                PIC X(02) VALUE "00".
+005000 77  WS-TLG-STATUS                PIC X(02) VALUE "00".
+005100
+005200 01  WS-SWITCHES.
+005300         05  WS-MORE-ACCOUNTS-SW  PIC X(01) VALUE "Y".
+005400             88  WS-MORE-ACCOUNTS     VALUE "Y".
+005500
+005600 01  WS-RUN-TIMESTAMP.
+005700         05  WS-RUN-DATE              PIC X(08).
+005800         05  WS-RUN-TIME-FULL         PIC X(08).
+005900         05  FILLER                   PIC X(05).
+006000
+006100 01  WS-LOG-FILENAME             PIC X(40).
+006200 01  WS-SEQUENCE-NO              PIC 9(08) VALUE 0.
+006300
+006400 01  WS-OLD-BALANCE               PIC S9(9)V99 VALUE 0.
+006500 01  WS-NEW-BALANCE               PIC S9(9)V99 VALUE 0.
+006600 01  WS-INTEREST-AMOUNT           PIC S9(9)V99 VALUE 0.
+006700
+006800 01  WS-POSTING-OP                PIC X(10).
+006900 01  WS-POSTING-AMOUNT            PIC S9(9)V99 VALUE 0.
+007000 01  WS-POSTING-MESSAGE           PIC X(40).
+007100
+007200*
+007300* Tiered annual interest rate table: a balance at or
+007400* below WS-TIER1-CEILING earns WS-TIER1-RATE, at or
+007500* below WS-TIER2-CEILING earns WS-TIER2-RATE, above
+007600* that earns WS-TIER3-RATE.  Monthly interest is the
+007700* annual rate divided by 12.
+007800 01  WS-INTEREST-PARAMETERS.
+007900         05  WS-TIER1-CEILING   PIC 9(9)V99 VALUE 1000.00.
+008000         05  WS-TIER1-RATE      PIC 9V9(4) VALUE 0.0100.
+008100         05  WS-TIER2-CEILING   PIC 9(9)V99 VALUE 10000.00.
+008200         05  WS-TIER2-RATE      PIC 9V9(4) VALUE 0.0175.
+008300         05  WS-TIER3-RATE      PIC 9V9(4) VALUE 0.0250.
+008400
+008500 01  WS-MONTHLY-FEE                PIC 9(9)V99 VALUE 5.00.
+008600
+008700 PROCEDURE DIVISION.
+008800
+008900************************************************************
+009000* 0000-MAINLINE
+009100************************************************************
+009200 0000-MAINLINE.
+009300         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009400         PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+009500             UNTIL NOT WS-MORE-ACCOUNTS.
+009600         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009700         STOP RUN.
+009800
+009900************************************************************
+010000* 1000-INITIALIZE - opens ACCOUNT-MASTER for a full
+010100* sequential scan/rewrite and appends to the same
+010200* dated TRANSACTION-LOG that TRANSACTION-ENGINE writes
+010300* to for this business date.
+010400************************************************************
+010500 1000-INITIALIZE.
+010600         MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+010700
+010800         OPEN I-O ACCOUNT-MASTER-FILE.
+010900         IF WS-ACM-STATUS = "35"
+011000             OPEN OUTPUT ACCOUNT-MASTER-FILE
+011100             CLOSE ACCOUNT-MASTER-FILE
+011200             OPEN I-O ACCOUNT-MASTER-FILE
+011300         END-IF.
+011400
+011500         STRING "runtime/txnlog_" WS-RUN-DATE ".txt"
+011600             DELIMITED BY SIZE INTO WS-LOG-FILENAME.
+011700
+011800         OPEN EXTEND TRANSACTION-LOG-FILE.
+011900         IF WS-TLG-STATUS = "35"
+012000             OPEN OUTPUT TRANSACTION-LOG-FILE
+012100         END-IF.
+012200 1000-EXIT.
+012300         EXIT.
+012400
+012500************************************************************
+012600* 2000-PROCESS-ACCOUNT - reads the master sequentially; an
+012700* active account not yet stamped with today's accrual
+012800* date gets this run's interest and fee posted, then
+012850* stamped so a second run today leaves it alone.  A
+012860* closed account, or one already stamped for today, is
+012870* skipped entirely.
+012900************************************************************
+013000 2000-PROCESS-ACCOUNT.
+013100         READ ACCOUNT-MASTER-FILE
+013200             AT END
+013300                 MOVE "N" TO WS-MORE-ACCOUNTS-SW
+013400                 GO TO 2000-EXIT
+013500         END-READ.
+013600
+013650         IF ACM-ACTIVE
+013660             AND ACM-LAST-ACCRUAL-DATE NOT = WS-RUN-DATE
+013700             PERFORM 2100-ACCRUE-INTEREST THRU 2100-EXIT
+013900             PERFORM 2200-APPLY-MAINTENANCE-FEE THRU 2200-EXIT
+013950             PERFORM 2300-STAMP-ACCRUAL-DATE THRU 2300-EXIT
+014000         END-IF.
+014100 2000-EXIT.
+014200         EXIT.
+014300
+014400************************************************************
+014500* 2100-ACCRUE-INTEREST - a zero or negative balance
+014600* earns nothing; a rounded interest amount of zero is
+014700* not posted.
+014800************************************************************
+014900 2100-ACCRUE-INTEREST.
+015000         MOVE ACM-BALANCE TO WS-OLD-BALANCE.
+015100         MOVE 0 TO WS-INTEREST-AMOUNT.
+015200         IF WS-OLD-BALANCE > 0
+015300             PERFORM 2110-COMPUTE-INTEREST-AMOUNT THRU 2110-EXIT
+015400         END-IF.
+015500
+015600         IF WS-INTEREST-AMOUNT > 0
+015700             COMPUTE WS-NEW-BALANCE =
+015800                 WS-OLD-BALANCE + WS-INTEREST-AMOUNT
+015900             MOVE WS-NEW-BALANCE TO ACM-BALANCE
+016000             REWRITE ACCOUNT-MASTER-RECORD
+016100             MOVE "INTEREST" TO WS-POSTING-OP
+016200             MOVE WS-INTEREST-AMOUNT TO WS-POSTING-AMOUNT
+016300             MOVE "Interest accrual" TO WS-POSTING-MESSAGE
+016400             PERFORM 2900-LOG-POSTING THRU 2900-EXIT
+016500         END-IF.
+016600 2100-EXIT.
+016700         EXIT.
+016800
+016900************************************************************
+017000* 2110-COMPUTE-INTEREST-AMOUNT - tiered annual rate,
+017100* applied one month at a time.
+017200************************************************************
+017300 2110-COMPUTE-INTEREST-AMOUNT.
+017400         EVALUATE TRUE
+017500             WHEN WS-OLD-BALANCE <= WS-TIER1-CEILING
+017600                 COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+017700                     WS-OLD-BALANCE * WS-TIER1-RATE / 12
+017800             WHEN WS-OLD-BALANCE <= WS-TIER2-CEILING
+017900                 COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+018000                     WS-OLD-BALANCE * WS-TIER2-RATE / 12
+018100             WHEN OTHER
+018200                 COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+018300                     WS-OLD-BALANCE * WS-TIER3-RATE / 12
+018400         END-EVALUATE.
+018500 2110-EXIT.
+018600         EXIT.
+018700
+018800************************************************************
+018900* 2200-APPLY-MAINTENANCE-FEE - a flat fee applied to
+019000* every active account; a shop that wants to waive it
+019100* for some accounts would zero WS-MONTHLY-FEE here.
+019200************************************************************
+019300 2200-APPLY-MAINTENANCE-FEE.
+019400         MOVE ACM-BALANCE TO WS-OLD-BALANCE.
+019500         IF WS-MONTHLY-FEE > 0
+019600             COMPUTE WS-NEW-BALANCE =
+019700                 WS-OLD-BALANCE - WS-MONTHLY-FEE
+019800             MOVE WS-NEW-BALANCE TO ACM-BALANCE
+019900             REWRITE ACCOUNT-MASTER-RECORD
+020000             MOVE "MAINT-FEE" TO WS-POSTING-OP
+020100             MOVE WS-MONTHLY-FEE TO WS-POSTING-AMOUNT
+020200             MOVE "Monthly maintenance fee"
+020300                 TO WS-POSTING-MESSAGE
+020400             PERFORM 2900-LOG-POSTING THRU 2900-EXIT
+020500         END-IF.
+020600 2200-EXIT.
+020700         EXIT.
+020750
+020760************************************************************
+020770* 2300-STAMP-ACCRUAL-DATE - marks this account as already
+020780* processed for today's run, whether or not interest or a
+020790* fee actually posted, so 2000-PROCESS-ACCOUNT skips it on
+020795* a second run of the same business date.
+020800************************************************************
+020810 2300-STAMP-ACCRUAL-DATE.
+020820         MOVE WS-RUN-DATE TO ACM-LAST-ACCRUAL-DATE.
+020830         REWRITE ACCOUNT-MASTER-RECORD.
+020840 2300-EXIT.
+020850         EXIT.
+020860
+020900************************************************************
+021000* 2900-LOG-POSTING - appends one TRANSACTION-LOG
+021100* record for a posting made by this job, in the same
+021200* layout and the same dated file TRANSACTION-ENGINE
+021300* uses, so DAILY-RECON sees one continuous history.
+021400************************************************************
+021500 2900-LOG-POSTING.
+021600         ADD 1 TO WS-SEQUENCE-NO.
+021700         MOVE WS-RUN-DATE          TO TLG-RUN-DATE.
+021800         MOVE WS-RUN-TIME-FULL     TO TLG-RUN-TIME.
+021900         MOVE WS-SEQUENCE-NO       TO TLG-SEQUENCE-NO.
+022000         MOVE ACM-ACCOUNT-ID       TO TLG-ACCOUNT-ID.
+022100         MOVE WS-POSTING-OP        TO TLG-OPERATION.
+022200         MOVE SPACES               TO TLG-DEST-ACCOUNT-ID.
+022300         MOVE WS-POSTING-AMOUNT    TO TLG-AMOUNT.
+022400         MOVE WS-OLD-BALANCE       TO TLG-OLD-BALANCE.
+022500         MOVE WS-NEW-BALANCE       TO TLG-NEW-BALANCE.
+022600         MOVE "APPROVED"           TO TLG-STATUS.
+022700         MOVE "OK"                 TO TLG-CODE.
+022800         MOVE WS-POSTING-MESSAGE   TO TLG-MESSAGE.
+022900         WRITE TRANSACTION-LOG-RECORD.
+023000 2900-EXIT.
+023100         EXIT.
+023200
+023300************************************************************
+023400* 9000-TERMINATE
+023500************************************************************
+023600 9000-TERMINATE.
+023700         CLOSE ACCOUNT-MASTER-FILE TRANSACTION-LOG-FILE.
+023800 9000-EXIT.
+023900         EXIT.
