@@ -1,110 +1,1004 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TRANSACTION-ENGINE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT REQUEST-FILE ASSIGN TO "runtime/request.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT RESPONSE-FILE ASSIGN TO "runtime/response.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD REQUEST-FILE.
-       01 REQUEST-RECORD               PIC X(200).
-
-       FD RESPONSE-FILE.
-       01 RESPONSE-RECORD              PIC X(200).
-
-       WORKING-STORAGE SECTION.
-       01 WS-REQUEST-LINE              PIC X(200).
-       01 WS-RESPONSE-LINE             PIC X(200).
-
-       01 WS-OP                        PIC X(20).
-       01 WS-ACCOUNT-ID                PIC X(10).
-       01 WS-CURRENT-BALANCE-TXT       PIC X(30).
-       01 WS-AMOUNT-TXT                PIC X(30).
-
-       01 WS-CURRENT-BALANCE           PIC S9(9)V99 VALUE 0.
-       01 WS-AMOUNT                    PIC S9(9)V99 VALUE 0.
-       01 WS-NEW-BALANCE               PIC S9(9)V99 VALUE 0.
-
-       01 WS-NEW-BALANCE-TXT           PIC -Z(9)9.99.
-       01 WS-STATUS                    PIC X(20).
-       01 WS-CODE                      PIC X(30).
-       01 WS-MESSAGE                   PIC X(80).
-
-       PROCEDURE DIVISION.
-       MAIN.
-           OPEN INPUT REQUEST-FILE.
-           READ REQUEST-FILE INTO WS-REQUEST-LINE
-               AT END
-                   MOVE "REJECTED" TO WS-STATUS
-                   MOVE "INVALID_INPUT" TO WS-CODE
-                   MOVE "Request vazia" TO WS-MESSAGE
-                   MOVE 0 TO WS-NEW-BALANCE
-                   GO TO WRITE-RESPONSE
-           END-READ.
-           CLOSE REQUEST-FILE.
-
-           UNSTRING WS-REQUEST-LINE DELIMITED BY "|"
-               INTO WS-OP
-                    WS-ACCOUNT-ID
-                    WS-CURRENT-BALANCE-TXT
-                    WS-AMOUNT-TXT
-           END-UNSTRING.
-
-           COMPUTE WS-CURRENT-BALANCE = FUNCTION NUMVAL(WS-CURRENT-BALANCE-TXT).
-           COMPUTE WS-AMOUNT = FUNCTION NUMVAL(WS-AMOUNT-TXT).
-           MOVE WS-CURRENT-BALANCE TO WS-NEW-BALANCE.
-
-           IF WS-AMOUNT <= 0
-               MOVE "REJECTED" TO WS-STATUS
-               MOVE "INVALID_AMOUNT" TO WS-CODE
-               MOVE "Valor precisa ser maior que zero" TO WS-MESSAGE
-               GO TO WRITE-RESPONSE
-           END-IF.
-
-           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OP))
-               WHEN "DEPOSIT"
-                   COMPUTE WS-NEW-BALANCE = WS-CURRENT-BALANCE + WS-AMOUNT
-                   MOVE "APPROVED" TO WS-STATUS
-                   MOVE "OK" TO WS-CODE
-                   MOVE "Deposito aprovado" TO WS-MESSAGE
-               WHEN "WITHDRAW"
-                   IF WS-AMOUNT > WS-CURRENT-BALANCE
-                       MOVE "REJECTED" TO WS-STATUS
-                       MOVE "INSUFFICIENT_FUNDS" TO WS-CODE
-                       MOVE "Saldo insuficiente" TO WS-MESSAGE
-                   ELSE
-                       COMPUTE WS-NEW-BALANCE = WS-CURRENT-BALANCE - WS-AMOUNT
-                       MOVE "APPROVED" TO WS-STATUS
-                       MOVE "OK" TO WS-CODE
-                       MOVE "Saque aprovado" TO WS-MESSAGE
-                   END-IF
-               WHEN OTHER
-                   MOVE "REJECTED" TO WS-STATUS
-                   MOVE "UNKNOWN_OPERATION" TO WS-CODE
-                   MOVE "Operacao nao suportada" TO WS-MESSAGE
-           END-EVALUATE.
-
-       WRITE-RESPONSE.
-           MOVE WS-NEW-BALANCE TO WS-NEW-BALANCE-TXT.
-           STRING
-               FUNCTION TRIM(WS-STATUS)
-               "|"
-               FUNCTION TRIM(WS-NEW-BALANCE-TXT)
-               "|"
-               FUNCTION TRIM(WS-CODE)
-               "|"
-               FUNCTION TRIM(WS-MESSAGE)
-               DELIMITED BY SIZE
-               INTO WS-RESPONSE-LINE
-           END-STRING.
-
-           OPEN OUTPUT RESPONSE-FILE.
-           WRITE RESPONSE-RECORD FROM WS-RESPONSE-LINE.
-           CLOSE RESPONSE-FILE.
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TRANSACTION-ENGINE.
+000300     AUTHOR. J F MORAES.
+000400     INSTALLATION. RETAIL BANKING - DATA PROC CENTER.
+000500     DATE-WRITTEN. 2024-01-15.
+000600     DATE-COMPILED.
+000700*
+000800************************************************************
+000900* TRANSACTION-ENGINE
+001000*
+001100* Posts a queue of DEPOSIT/WITHDRAW/TRANSFER requests
+001200* read from REQUEST-FILE against the authoritative
+001300* ACCOUNT-MASTER file, one response line per request, to
+001400* RESPONSE-FILE.  Every request, approved or rejected, is
+001500* appended to a dated TRANSACTION-LOG audit file.
+001600*
+001700* Mod history:
+001800*   2024-01-15 JFM  Original one-shot engine.
+001900*   2026-08-09 JFM  ACCOUNT-MASTER is now the system of
+002000*                   record for the balance; the balance
+002100*                   field on the request is only honoured
+002200*                   as an optional optimistic-lock check.
+002300*   2026-08-09 JFM  REQUEST-FILE is now processed as a
+002400*                   queue of requests, looping to end of
+002500*                   file instead of handling one request
+002600*                   per run.
+002700*   2026-08-09 JFM  Added the dated TRANSACTION-LOG audit
+002800*                   trail; every request is appended to
+002900*                   it whether approved or rejected.
+003000*   2026-08-09 JFM  Added TRANSFER: a fifth request field
+003100*                   carries the destination account; the
+003200*                   debit and credit are validated
+003300*                   together and posted together.
+003400*   2026-08-09 JFM  An approved TRANSFER now logs a
+003500*                   second XFER-IN record under the
+003600*                   destination account so DAILY-RECON
+003700*                   can reconcile both sides of the
+003800*                   movement.
+003900*   2026-08-09 JFM  Account numbers now carry a MOD-11
+004000*                   check digit, validated before an
+004100*                   account is looked up.  WITHDRAW and
+004200*                   both legs of TRANSFER now require the
+004300*                   account to already exist on the
+004400*                   master; only a DEPOSIT may still open
+004500*                   an account implicitly.
+004600*   2026-08-09 JFM  Added configurable per-account
+004700*                   overdraft limits and daily
+004800*                   withdrawal caps, checked by WITHDRAW
+004900*                   and the debit leg of TRANSFER ahead
+005000*                   of the plain insufficient-funds
+005100*                   test.  A transfer's debit leg now
+005200*                   re-reads the source record before
+005300*                   saving it, since the record area is
+005400*                   shared with the destination read and
+005500*                   must not carry the destination's
+005600*                   status/limit fields back onto the
+005700*                   source record.
+005800*   2026-08-09 JFM  Added checkpoint/restart support: the run
+005900*                   date and last successfully posted request
+006000*                   sequence number are committed to a new
+006100*                   CHECKPOINT-FILE after every request, so a
+006200*                   rerun of the same business day after an
+006300*                   abend skips every request already posted
+006400*                   instead of posting it a second time.
+006450*   2026-08-09 JFM  A transfer's credit leg now re-reads the
+006460*                   destination record before saving it, for
+006470*                   the same reason the debit leg does: the
+006480*                   record area is shared and must not carry
+006490*                   the source's status/limit fields onto the
+006495*                   destination record.  Also shortened the
+006496*                   credit-leg operation code to XFER-IN so it
+006497*                   fits TLG-OPERATION PIC X(10) without
+006498*                   truncating.
+006499*   2026-08-09 JFM  RESPONSE-FILE now opens EXTEND instead
+006500*                   of OUTPUT on a restart, so the response
+006501*                   lines already written for requests the
+006502*                   checkpoint causes it to skip are not
+006503*                   truncated away.  The checkpoint is now
+006504*                   committed right after a request posts,
+006505*                   ahead of logging and the response write,
+006506*                   to narrow (not eliminate) the window in
+006507*                   which a crash can leave a request posted
+006508*                   without its checkpoint advanced.  A
+006509*                   rejection that never reaches 3100-LOAD-
+006510*                   ACCOUNT now still loads the account's
+006511*                   true balance for logging, instead of
+006512*                   logging a fabricated zero.  Added
+006513*                   SET_LIMITS, the only way to configure
+006514*                   the overdraft limit and daily withdrawal
+006515*                   cap added earlier - without it both
+006516*                   stayed permanently zero.
+006517************************************************************
+006600
+006700 ENVIRONMENT DIVISION.
+006800 INPUT-OUTPUT SECTION.
+006900 FILE-CONTROL.
+007000         SELECT REQUEST-FILE
+007100             ASSIGN TO "runtime/request.txt"
+007200             ORGANIZATION IS LINE SEQUENTIAL.
+007300
+007400         SELECT RESPONSE-FILE
+007500             ASSIGN TO "runtime/response.txt"
+007600             ORGANIZATION IS LINE SEQUENTIAL
+007650             FILE STATUS IS WS-RSP-STATUS.
+007700
+007800         SELECT ACCOUNT-MASTER-FILE
+007900             ASSIGN TO "runtime/acctmast.dat"
+008000             ORGANIZATION IS INDEXED
+008100             ACCESS MODE IS DYNAMIC
+008200             RECORD KEY IS ACM-ACCOUNT-ID
+008300             FILE STATUS IS WS-ACM-STATUS.
+008400
+008500         SELECT CHECKPOINT-FILE
+008600             ASSIGN TO "runtime/checkpoint.dat"
+008700             ORGANIZATION IS INDEXED
+008800             ACCESS MODE IS DYNAMIC
+008900             RECORD KEY IS CKP-RUN-DATE
+009000             FILE STATUS IS WS-CKP-STATUS.
+009100
+009200         SELECT TRANSACTION-LOG-FILE
+009300             ASSIGN TO WS-LOG-FILENAME
+009400             ORGANIZATION IS LINE SEQUENTIAL
+009500             FILE STATUS IS WS-TLG-STATUS.
+009600
+009700 DATA DIVISION.
+009800 FILE SECTION.
+009900 FD  REQUEST-FILE.
+010000 01  REQUEST-RECORD               PIC X(200).
+010100
+010200 FD  RESPONSE-FILE.
+010300 01  RESPONSE-RECORD              PIC X(200).
+010400
+010500 FD  ACCOUNT-MASTER-FILE.
+010600     COPY "copybooks/acctmast.cpy".
+010700
+010800 FD  CHECKPOINT-FILE.
+010900     COPY "copybooks/ckptrec.cpy".
+011000
+011100 FD  TRANSACTION-LOG-FILE.
+011200     COPY "copybooks/txnlog.cpy".
+011300
+011400 WORKING-STORAGE SECTION.
+011500 77  WS-ACM-STATUS                PIC X(02) VALUE "00".
+011600 77  WS-TLG-STATUS                PIC X(02) VALUE "00".
+011700 77  WS-CKP-STATUS                PIC X(02) VALUE "00".
+011750 77  WS-RSP-STATUS                PIC X(02) VALUE "00".
+011800
+011900 01  WS-SWITCHES.
+012000         05  WS-ACCOUNT-FOUND-SW  PIC X(01) VALUE "N".
+012100             88  WS-ACCOUNT-ON-FILE   VALUE "Y".
+012200         05  WS-DEST-FOUND-SW     PIC X(01) VALUE "N".
+012300             88  WS-DEST-ON-FILE      VALUE "Y".
+012400         05  WS-MORE-REQUESTS-SW  PIC X(01) VALUE "Y".
+012500             88  WS-MORE-REQUESTS     VALUE "Y".
+012600         05  WS-FORMAT-VALID-SW   PIC X(01) VALUE "N".
+012700             88  WS-FORMAT-VALID      VALUE "Y".
+012800         05  WS-CKP-FOUND-SW       PIC X(01) VALUE "N".
+012900             88  WS-CKP-ON-FILE        VALUE "Y".
+012910         05  WS-CKP-SCAN-DONE-SW   PIC X(01) VALUE "N".
+012920             88  WS-CKP-SCAN-DONE      VALUE "Y".
+013000
+013100 01  WS-RUN-TIMESTAMP.
+013200         05  WS-RUN-DATE              PIC X(08).
+013300         05  WS-RUN-TIME-FULL         PIC X(08).
+013400         05  FILLER                   PIC X(05).
+013500
+013600 01  WS-LOG-FILENAME             PIC X(40).
+013700 01  WS-SEQUENCE-NO              PIC 9(08) VALUE 0.
+013800 01  WS-RESTART-SEQUENCE-NO      PIC 9(08) VALUE 0.
+013900
+014000 01  WS-REQUEST-LINE              PIC X(200).
+014100 01  WS-RESPONSE-LINE             PIC X(200).
+014200
+014300 01  WS-REQUEST-FIELDS.
+014400         05  WS-OP                     PIC X(20).
+014500         05  WS-ACCOUNT-ID             PIC X(10).
+014600         05  WS-EXPECTED-BALANCE-TXT   PIC X(30).
+014700         05  WS-AMOUNT-TXT             PIC X(30).
+014800         05  WS-DEST-ACCOUNT-ID        PIC X(10).
+014820         05  WS-LIMIT-OVERDRAFT-TXT    PIC X(30).
+014840         05  WS-LIMIT-DAILY-CAP-TXT    PIC X(30).
+014900
+015000 01  WS-AMOUNT                    PIC S9(9)V99 VALUE 0.
+015100 01  WS-EXPECTED-BALANCE          PIC S9(9)V99 VALUE 0.
+015200 01  WS-OLD-BALANCE               PIC S9(9)V99 VALUE 0.
+015300 01  WS-NEW-BALANCE               PIC S9(9)V99 VALUE 0.
+015400 01  WS-DEST-OLD-BALANCE          PIC S9(9)V99 VALUE 0.
+015500 01  WS-DEST-NEW-BALANCE          PIC S9(9)V99 VALUE 0.
+015520 01  WS-LIMIT-OVERDRAFT-AMT       PIC S9(9)V99 VALUE 0.
+015540 01  WS-LIMIT-DAILY-CAP-AMT       PIC S9(9)V99 VALUE 0.
+015600
+015700*
+015800* Daily-withdrawn-amount mirrors: seeded from the master
+015900* when the account is loaded, rolled forward by
+016000* 3600-CHECK-WITHDRAW-LIMITS, applied back to the master
+016100* only when 3300-SAVE-ACCOUNT posts the new balance.
+016200 01  WS-NEW-DAILY-WITHDRAWN-AMT     PIC S9(9)V99 VALUE 0.
+016300 01  WS-NEW-DAILY-WITHDRAW-DATE     PIC X(08) VALUE SPACES.
+016400
+016500 01  WS-NEW-BALANCE-TXT           PIC -Z(9)9.99.
+016600 01  WS-STATUS                    PIC X(20).
+016700 01  WS-CODE                      PIC X(30).
+016800 01  WS-MESSAGE                   PIC X(80).
+016900
+017000*
+017100* Account-number check-digit work area (MOD-11 over the
+017200* first 9 digits, tenth position is the check digit).
+017300 01  WS-ACCOUNT-ID-TO-CHECK        PIC X(10).
+017400 01  WS-ACCT-BASE-DIGITS           PIC 9(09).
+017500 01  WS-ACCT-SUPPLIED-CHECK        PIC 9(01).
+017600 01  WS-ACCT-COMPUTED-CHECK        PIC 9(01).
+017700 01  WS-ACCT-WEIGHT-SUM            PIC 9(05) COMP.
+017800 01  WS-ACCT-QUOTIENT              PIC 9(05) COMP.
+017900 01  WS-ACCT-REMAINDER             PIC 9(02) COMP.
+018000 01  WS-ACCT-DIGIT-IDX             PIC 9(02) COMP.
+018100 01  WS-ACCT-DIGIT-VAL             PIC 9(01).
+018200 01  WS-ACCT-WEIGHT-VAL            PIC 9(01).
+018300
+018400 01  WS-ACCT-WEIGHT-TABLE.
+018500         05  FILLER                    PIC 9(09) VALUE 234567234.
+018600 01  WS-ACCT-WEIGHTS REDEFINES WS-ACCT-WEIGHT-TABLE.
+018700         05  WS-ACCT-WEIGHT-ENTRY      PIC 9(01) OCCURS 9 TIMES.
+018800
+018900 PROCEDURE DIVISION.
+019000
+019100************************************************************
+019200* 0000-MAINLINE
+019300************************************************************
+019400 0000-MAINLINE.
+019500         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+019600         PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+019700             UNTIL NOT WS-MORE-REQUESTS.
+019800         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+019900         STOP RUN.
+020000
+020100************************************************************
+020200* 1000-INITIALIZE - open the request queue, the master
+020300* file (creating an empty master the first time it
+020400* runs), the response queue and the dated transaction
+020500* log for this run.
+020600************************************************************
+020700 1000-INITIALIZE.
+020800         OPEN INPUT REQUEST-FILE.
+021000
+021100         MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+021200
+021300         OPEN I-O ACCOUNT-MASTER-FILE.
+021400         IF WS-ACM-STATUS = "35"
+021500             OPEN OUTPUT ACCOUNT-MASTER-FILE
+021600             CLOSE ACCOUNT-MASTER-FILE
+021700             OPEN I-O ACCOUNT-MASTER-FILE
+021800         END-IF.
+021900
+022000         OPEN I-O CHECKPOINT-FILE.
+022100         IF WS-CKP-STATUS = "35"
+022200             OPEN OUTPUT CHECKPOINT-FILE
+022300             CLOSE CHECKPOINT-FILE
+022400             OPEN I-O CHECKPOINT-FILE
+022500         END-IF.
+022600         PERFORM 1100-ESTABLISH-CHECKPOINT THRU 1100-EXIT.
+022650         PERFORM 1150-OPEN-RESPONSE-FILE THRU 1150-EXIT.
+022700
+022800         STRING "runtime/txnlog_" WS-RUN-DATE ".txt"
+022900             DELIMITED BY SIZE INTO WS-LOG-FILENAME.
+023000
+023100         OPEN EXTEND TRANSACTION-LOG-FILE.
+023200         IF WS-TLG-STATUS = "35"
+023300             OPEN OUTPUT TRANSACTION-LOG-FILE
+023400         END-IF.
+023500 1000-EXIT.
+023600         EXIT.
+023700
+023800************************************************************
+023900* 1100-ESTABLISH-CHECKPOINT - the wall-clock date is not
+023910* trustworthy as the business date across an overnight
+023920* restart: if the prior run abended after midnight, today's
+023930* date would otherwise open a brand-new checkpoint at
+023940* sequence zero and reprocess the whole queue a second
+023950* time.  1120-FIND-OPEN-CHECKPOINT looks for a checkpoint
+023960* left CKP-OPEN by a run that never reached 9000-TERMINATE;
+023970* if one is found, its own CKP-RUN-DATE becomes WS-RUN-DATE
+023980* for the rest of this run (log filename included) and its
+023990* CKP-LAST-SEQUENCE-NO is carried forward.  Only when no
+024000* open checkpoint exists anywhere does today's wall-clock
+024100* date start a fresh checkpoint at sequence zero.
+024200************************************************************
+024700 1100-ESTABLISH-CHECKPOINT.
+024710         PERFORM 1120-FIND-OPEN-CHECKPOINT THRU 1120-EXIT.
+024720         IF WS-CKP-ON-FILE
+024730             MOVE CKP-RUN-DATE TO WS-RUN-DATE
+024740             MOVE CKP-LAST-SEQUENCE-NO TO WS-RESTART-SEQUENCE-NO
+024750         ELSE
+024760             MOVE WS-RUN-DATE TO CKP-RUN-DATE
+024770             MOVE 0 TO CKP-LAST-SEQUENCE-NO
+024780             MOVE "O" TO CKP-STATUS
+024790             WRITE CHECKPOINT-RECORD
+024800             MOVE 0 TO WS-RESTART-SEQUENCE-NO
+024810             MOVE "Y" TO WS-CKP-FOUND-SW
+024820         END-IF.
+026400 1100-EXIT.
+026500         EXIT.
+026600
+026610************************************************************
+026620* 1120-FIND-OPEN-CHECKPOINT - scans CHECKPOINT-FILE from
+026630* the lowest key forward for a record still CKP-OPEN,
+026640* regardless of its date, and leaves it in the
+026650* CHECKPOINT-RECORD buffer for 1100-ESTABLISH-CHECKPOINT to
+026660* resume from.  Ordinarily at most one open record should
+026670* ever exist, since 9000-TERMINATE closes the one this run
+026680* is using once the whole queue is processed.
+026690************************************************************
+026700 1120-FIND-OPEN-CHECKPOINT.
+026710         MOVE "N" TO WS-CKP-FOUND-SW.
+026720         MOVE "N" TO WS-CKP-SCAN-DONE-SW.
+026730         MOVE LOW-VALUES TO CKP-RUN-DATE.
+026740         START CHECKPOINT-FILE KEY IS NOT LESS THAN CKP-RUN-DATE
+026750             INVALID KEY
+026760                 MOVE "Y" TO WS-CKP-SCAN-DONE-SW
+026770         END-START.
+026780         PERFORM 1125-SCAN-NEXT-CHECKPOINT THRU 1125-EXIT
+026790             UNTIL WS-CKP-ON-FILE OR WS-CKP-SCAN-DONE.
+026800 1120-EXIT.
+026810         EXIT.
+026820
+026830************************************************************
+026840* 1125-SCAN-NEXT-CHECKPOINT - one step of the open-
+026850* checkpoint scan; stops the driving PERFORM by either
+026860* finding an open record or exhausting the file.
+026870************************************************************
+026880 1125-SCAN-NEXT-CHECKPOINT.
+026890         READ CHECKPOINT-FILE NEXT RECORD
+026900             AT END
+026910                 MOVE "Y" TO WS-CKP-SCAN-DONE-SW
+026920             NOT AT END
+026930                 IF CKP-OPEN
+026940                     MOVE "Y" TO WS-CKP-FOUND-SW
+026950                 END-IF
+026960         END-READ.
+026970 1125-EXIT.
+026980         EXIT.
+026990
+026620************************************************************
+026640* 1150-OPEN-RESPONSE-FILE - a restart (WS-RESTART-SEQUENCE-NO
+026650* greater than zero) opens RESPONSE-FILE EXTEND so the
+026660* response lines already written for requests the
+026670* checkpoint is about to skip are not lost.  The first run
+026680* of a business date opens it OUTPUT as before.
+026690************************************************************
+026691 1150-OPEN-RESPONSE-FILE.
+026692         IF WS-RESTART-SEQUENCE-NO > 0
+026693             OPEN EXTEND RESPONSE-FILE
+026694             IF WS-RSP-STATUS = "35"
+026695                 OPEN OUTPUT RESPONSE-FILE
+026696             END-IF
+026697         ELSE
+026698             OPEN OUTPUT RESPONSE-FILE
+026699         END-IF.
+026700 1150-EXIT.
+026701         EXIT.
+026702
+026710************************************************************
+026800* 2000-PROCESS-REQUEST - reads one line off the queue
+026900* and, as long as the queue is not exhausted, posts it,
+026910* then commits the checkpoint, then logs it and writes one
+026920* response line for it.  Committing the checkpoint right
+026930* after posting, ahead of the log and response writes,
+026940* narrows the window in which a crash could leave a
+026950* request posted to ACCOUNT-MASTER but not yet reflected
+026960* in CHECKPOINT-FILE - that window cannot be closed
+026970* entirely, since GnuCOBOL gives us no single commit that
+026980* spans ACCOUNT-MASTER, CHECKPOINT, the transaction log
+026990* and the response file together.
+027100************************************************************
+027200 2000-PROCESS-REQUEST.
+027300         PERFORM 2100-READ-REQUEST THRU 2100-EXIT.
+027400         IF WS-MORE-REQUESTS
+027500             AND WS-SEQUENCE-NO > WS-RESTART-SEQUENCE-NO
+027600             PERFORM 3000-VALIDATE-AND-POST THRU 3000-EXIT
+027650             PERFORM 2200-COMMIT-CHECKPOINT THRU 2200-EXIT
+027700             PERFORM 3900-LOG-TRANSACTION THRU 3900-EXIT
+027800             PERFORM 4000-WRITE-RESPONSE THRU 4000-EXIT
+028000         END-IF.
+028100 2000-EXIT.
+028200         EXIT.
+028300
+028400************************************************************
+028500* 2100-READ-REQUEST
+028600************************************************************
+028700 2100-READ-REQUEST.
+028800         READ REQUEST-FILE INTO WS-REQUEST-LINE
+028900             AT END
+029000                 MOVE "N" TO WS-MORE-REQUESTS-SW
+029100                 GO TO 2100-EXIT
+029200         END-READ.
+029300
+029400         ADD 1 TO WS-SEQUENCE-NO.
+029500         MOVE SPACES TO WS-REQUEST-FIELDS.
+029600         MOVE SPACES TO WS-STATUS WS-CODE WS-MESSAGE.
+029700         MOVE 0 TO WS-AMOUNT WS-EXPECTED-BALANCE.
+029800         MOVE 0 TO WS-OLD-BALANCE WS-NEW-BALANCE.
+029900         MOVE 0 TO WS-DEST-OLD-BALANCE WS-DEST-NEW-BALANCE.
+030000         MOVE 0 TO WS-NEW-DAILY-WITHDRAWN-AMT.
+030100         MOVE SPACES TO WS-NEW-DAILY-WITHDRAW-DATE.
+030150         MOVE 0 TO WS-LIMIT-OVERDRAFT-AMT WS-LIMIT-DAILY-CAP-AMT.
+030200
+030300         UNSTRING WS-REQUEST-LINE DELIMITED BY "|"
+030400             INTO WS-OP
+030500                  WS-ACCOUNT-ID
+030600                  WS-EXPECTED-BALANCE-TXT
+030700                  WS-AMOUNT-TXT
+030800                  WS-DEST-ACCOUNT-ID
+030820                  WS-LIMIT-OVERDRAFT-TXT
+030840                  WS-LIMIT-DAILY-CAP-TXT
+030900         END-UNSTRING.
+031000
+031100         IF FUNCTION TRIM(WS-EXPECTED-BALANCE-TXT) NOT = SPACES
+031200             COMPUTE WS-EXPECTED-BALANCE =
+031300                 FUNCTION NUMVAL(WS-EXPECTED-BALANCE-TXT)
+031400         END-IF.
+031500         COMPUTE WS-AMOUNT = FUNCTION NUMVAL(WS-AMOUNT-TXT).
+031520         IF FUNCTION TRIM(WS-LIMIT-OVERDRAFT-TXT) NOT = SPACES
+031540             COMPUTE WS-LIMIT-OVERDRAFT-AMT =
+031560                 FUNCTION NUMVAL(WS-LIMIT-OVERDRAFT-TXT)
+031580         END-IF.
+031620         IF FUNCTION TRIM(WS-LIMIT-DAILY-CAP-TXT) NOT = SPACES
+031640             COMPUTE WS-LIMIT-DAILY-CAP-AMT =
+031660                 FUNCTION NUMVAL(WS-LIMIT-DAILY-CAP-TXT)
+031680         END-IF.
+031600 2100-EXIT.
+031700         EXIT.
+031800
+031900************************************************************
+032000* 2200-COMMIT-CHECKPOINT - committed as soon as a request
+032050* has been posted to ACCOUNT-MASTER, ahead of logging and
+032060* the response write, so a rerun of this business date
+032070* never has to guess how far the prior run actually got.
+032400************************************************************
+032500 2200-COMMIT-CHECKPOINT.
+032600         MOVE WS-SEQUENCE-NO TO CKP-LAST-SEQUENCE-NO.
+032700         REWRITE CHECKPOINT-RECORD.
+032800 2200-EXIT.
+032900         EXIT.
+033000
+033100************************************************************
+033200* 3000-VALIDATE-AND-POST - validates the account number,
+033300* reads the balance off ACCOUNT-MASTER and posts
+033400* DEPOSIT, WITHDRAW or TRANSFER against it.  SET_LIMITS is
+033420* handled separately, since it carries no amount to
+033440* validate.  A request rejected before it ever reaches
+033460* 3100-LOAD-ACCOUNT still loads the account's true balance
+033480* for logging, so DAILY-RECON never sees a fabricated zero
+033500* opening balance for an account that was simply rejected.
+033520************************************************************
+033600 3000-VALIDATE-AND-POST.
+033620         IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OP))
+033640             = "SET_LIMITS"
+033660             PERFORM 3080-PROCESS-SET-LIMITS THRU 3080-EXIT
+033680             GO TO 3000-EXIT
+033700         END-IF.
+033720
+033740         IF WS-AMOUNT <= 0
+033800             PERFORM 3090-LOAD-BALANCE-FOR-LOG THRU 3090-EXIT
+033810             MOVE "REJECTED" TO WS-STATUS
+033900             MOVE "INVALID_AMOUNT" TO WS-CODE
+034000             MOVE "Valor precisa ser maior que zero"
+034100                 TO WS-MESSAGE
+034200             GO TO 3000-EXIT
+034300         END-IF.
+034400
+034500         MOVE WS-ACCOUNT-ID TO WS-ACCOUNT-ID-TO-CHECK.
+034600         PERFORM 3050-VALIDATE-ACCOUNT-FORMAT THRU 3050-EXIT.
+034700         IF NOT WS-FORMAT-VALID
+034750             PERFORM 3090-LOAD-BALANCE-FOR-LOG THRU 3090-EXIT
+034800             MOVE "REJECTED" TO WS-STATUS
+034900             MOVE "INVALID_ACCOUNT" TO WS-CODE
+035000             MOVE "Numero de conta invalido"
+035100                 TO WS-MESSAGE
+035200             GO TO 3000-EXIT
+035300         END-IF.
+035400
+035500         PERFORM 3100-LOAD-ACCOUNT THRU 3100-EXIT.
+035600         IF WS-STATUS = "REJECTED"
+035700             GO TO 3000-EXIT
+035800         END-IF.
+035900
+036000         PERFORM 3200-CHECK-OPTIMISTIC-LOCK THRU 3200-EXIT.
+036100         IF WS-STATUS = "REJECTED"
+036200             GO TO 3000-EXIT
+036300         END-IF.
+036400
+036500         EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OP))
+036600             WHEN "DEPOSIT"
+036700                 COMPUTE WS-NEW-BALANCE =
+036800                     WS-OLD-BALANCE + WS-AMOUNT
+036900                 MOVE "APPROVED" TO WS-STATUS
+037000                 MOVE "OK" TO WS-CODE
+037100                 MOVE "Deposito aprovado" TO WS-MESSAGE
+037200                 PERFORM 3300-SAVE-ACCOUNT THRU 3300-EXIT
+037300             WHEN "WITHDRAW"
+037400                 PERFORM 3600-CHECK-WITHDRAW-LIMITS THRU 3600-EXIT
+037500                 IF WS-STATUS NOT = "REJECTED"
+037600                     COMPUTE WS-NEW-BALANCE =
+037700                         WS-OLD-BALANCE - WS-AMOUNT
+037800                     MOVE "APPROVED" TO WS-STATUS
+037900                     MOVE "OK" TO WS-CODE
+038000                     MOVE "Saque aprovado" TO WS-MESSAGE
+038100                     PERFORM 3300-SAVE-ACCOUNT THRU 3300-EXIT
+038200                 END-IF
+038300             WHEN "TRANSFER"
+038400                 PERFORM 3400-PROCESS-TRANSFER THRU 3400-EXIT
+038500             WHEN OTHER
+038600                 MOVE "REJECTED" TO WS-STATUS
+038700                 MOVE "UNKNOWN_OPERATION" TO WS-CODE
+038800                 MOVE "Operacao nao suportada"
+038900                     TO WS-MESSAGE
+039000         END-EVALUATE.
+039100 3000-EXIT.
+039200         EXIT.
+039300
+039400************************************************************
+039500* 3050-VALIDATE-ACCOUNT-FORMAT - checks the account
+039600* number in WS-ACCOUNT-ID-TO-CHECK against the MOD-11
+039700* check digit scheme: positions 1-9 are the base
+039800* digits, position 10 is the check digit.
+039900************************************************************
+040000 3050-VALIDATE-ACCOUNT-FORMAT.
+040100         MOVE "N" TO WS-FORMAT-VALID-SW.
+040200         IF WS-ACCOUNT-ID-TO-CHECK(1:9) NOT NUMERIC
+040300             GO TO 3050-EXIT
+040400         END-IF.
+040500         IF WS-ACCOUNT-ID-TO-CHECK(10:1) NOT NUMERIC
+040600             GO TO 3050-EXIT
+040700         END-IF.
+040800
+040900         MOVE WS-ACCOUNT-ID-TO-CHECK(1:9)
+041000             TO WS-ACCT-BASE-DIGITS.
+041100         MOVE WS-ACCOUNT-ID-TO-CHECK(10:1)
+041200             TO WS-ACCT-SUPPLIED-CHECK.
+041300         PERFORM 3060-COMPUTE-CHECK-DIGIT THRU 3060-EXIT.
+041400
+041500         IF WS-ACCT-SUPPLIED-CHECK = WS-ACCT-COMPUTED-CHECK
+041600             MOVE "Y" TO WS-FORMAT-VALID-SW
+041700         END-IF.
+041800 3050-EXIT.
+041900         EXIT.
+042000
+042100************************************************************
+042200* 3060-COMPUTE-CHECK-DIGIT - weights 2 through 7,
+042300* cycling, applied left to right over the 9 base
+042400* digits; 11 minus the remainder is the check digit.
+042500************************************************************
+042600 3060-COMPUTE-CHECK-DIGIT.
+042700         MOVE 0 TO WS-ACCT-WEIGHT-SUM.
+042800         PERFORM 3070-SUM-ONE-DIGIT THRU 3070-EXIT
+042900             VARYING WS-ACCT-DIGIT-IDX FROM 1 BY 1
+043000             UNTIL WS-ACCT-DIGIT-IDX > 9.
+043100
+043200         DIVIDE WS-ACCT-WEIGHT-SUM BY 11
+043300             GIVING WS-ACCT-QUOTIENT
+043400             REMAINDER WS-ACCT-REMAINDER.
+043500
+043600         IF WS-ACCT-REMAINDER = 0
+043700             MOVE 0 TO WS-ACCT-COMPUTED-CHECK
+043800         ELSE
+043900             COMPUTE WS-ACCT-COMPUTED-CHECK =
+044000                 11 - WS-ACCT-REMAINDER
+044100             IF WS-ACCT-COMPUTED-CHECK = 10
+044200                 MOVE 0 TO WS-ACCT-COMPUTED-CHECK
+044300             END-IF
+044400         END-IF.
+044500 3060-EXIT.
+044600         EXIT.
+044700
+044800 3070-SUM-ONE-DIGIT.
+044900         MOVE WS-ACCT-BASE-DIGITS(WS-ACCT-DIGIT-IDX:1)
+045000             TO WS-ACCT-DIGIT-VAL.
+045100         MOVE WS-ACCT-WEIGHT-ENTRY(WS-ACCT-DIGIT-IDX)
+045200             TO WS-ACCT-WEIGHT-VAL.
+045300         COMPUTE WS-ACCT-WEIGHT-SUM = WS-ACCT-WEIGHT-SUM +
+045400             (WS-ACCT-DIGIT-VAL * WS-ACCT-WEIGHT-VAL).
+045500 3070-EXIT.
+045600         EXIT.
+045700
+045705************************************************************
+045706* 3080-PROCESS-SET-LIMITS - the only way to put a nonzero
+045707* value into ACM-OVERDRAFT-LIMIT or ACM-DAILY-WITHDRAW-CAP;
+045708* without this, both fields stay at the zero 3100-LOAD-
+045709* ACCOUNT seeds a new account with and neither rejection
+045710* code in 3600-CHECK-WITHDRAW-LIMITS can ever fire.
+045711************************************************************
+045712 3080-PROCESS-SET-LIMITS.
+045713         MOVE WS-ACCOUNT-ID TO WS-ACCOUNT-ID-TO-CHECK.
+045714         PERFORM 3050-VALIDATE-ACCOUNT-FORMAT THRU 3050-EXIT.
+045715         IF NOT WS-FORMAT-VALID
+045716             PERFORM 3090-LOAD-BALANCE-FOR-LOG THRU 3090-EXIT
+045717             MOVE "REJECTED" TO WS-STATUS
+045718             MOVE "INVALID_ACCOUNT" TO WS-CODE
+045719             MOVE "Numero de conta invalido"
+045720                 TO WS-MESSAGE
+045721             GO TO 3080-EXIT
+045722         END-IF.
+045723
+045724         MOVE WS-ACCOUNT-ID TO ACM-ACCOUNT-ID.
+045725         READ ACCOUNT-MASTER-FILE
+045726             INVALID KEY
+045727                 MOVE "N" TO WS-ACCOUNT-FOUND-SW
+045728             NOT INVALID KEY
+045729                 MOVE "Y" TO WS-ACCOUNT-FOUND-SW
+045730         END-READ.
+045731
+045732         IF NOT WS-ACCOUNT-ON-FILE
+045733             MOVE "REJECTED" TO WS-STATUS
+045734             MOVE "INVALID_ACCOUNT" TO WS-CODE
+045735             MOVE "Conta nao encontrada" TO WS-MESSAGE
+045736             GO TO 3080-EXIT
+045737         END-IF.
+045738
+045739         IF WS-LIMIT-OVERDRAFT-AMT < 0
+045740             OR WS-LIMIT-DAILY-CAP-AMT < 0
+045741             MOVE ACM-BALANCE TO WS-OLD-BALANCE
+045742             MOVE ACM-BALANCE TO WS-NEW-BALANCE
+045743             MOVE "REJECTED" TO WS-STATUS
+045744             MOVE "INVALID_LIMIT" TO WS-CODE
+045745             MOVE "Limites nao podem ser negativos"
+045746                 TO WS-MESSAGE
+045747             GO TO 3080-EXIT
+045748         END-IF.
+045749
+045750         MOVE ACM-BALANCE TO WS-OLD-BALANCE.
+045751         MOVE ACM-BALANCE TO WS-NEW-BALANCE.
+045752         MOVE WS-LIMIT-OVERDRAFT-AMT TO ACM-OVERDRAFT-LIMIT.
+045753         MOVE WS-LIMIT-DAILY-CAP-AMT TO ACM-DAILY-WITHDRAW-CAP.
+045754         REWRITE ACCOUNT-MASTER-RECORD.
+045755         MOVE "APPROVED" TO WS-STATUS.
+045756         MOVE "OK" TO WS-CODE.
+045757         MOVE "Limites da conta atualizados" TO WS-MESSAGE.
+045758 3080-EXIT.
+045759         EXIT.
+045760
+045761************************************************************
+045762* 3090-LOAD-BALANCE-FOR-LOG - a read-only lookup used only
+045763* to populate WS-OLD-BALANCE/WS-NEW-BALANCE for the audit
+045764* log and response when a request is rejected before
+045765* 3100-LOAD-ACCOUNT ever runs.  An account not found is
+045766* left at zero; that case is already reported by its own
+045767* INVALID_ACCOUNT rejection.
+045768************************************************************
+045769 3090-LOAD-BALANCE-FOR-LOG.
+045770         MOVE WS-ACCOUNT-ID TO ACM-ACCOUNT-ID.
+045771         READ ACCOUNT-MASTER-FILE
+045772             INVALID KEY
+045773                 CONTINUE
+045774             NOT INVALID KEY
+045775                 MOVE ACM-BALANCE TO WS-OLD-BALANCE
+045776                 MOVE ACM-BALANCE TO WS-NEW-BALANCE
+045777         END-READ.
+045778 3090-EXIT.
+045779         EXIT.
+045780
+045781************************************************************
+045782* 3100-LOAD-ACCOUNT - only a DEPOSIT may open an
+045783* account that has never been seen before; WITHDRAW
+045784* and TRANSFER require the account to already exist.
+045785************************************************************
+045786 3100-LOAD-ACCOUNT.
+046400         MOVE WS-ACCOUNT-ID TO ACM-ACCOUNT-ID.
+046500         READ ACCOUNT-MASTER-FILE
+046600             INVALID KEY
+046700                 MOVE "N" TO WS-ACCOUNT-FOUND-SW
+046800             NOT INVALID KEY
+046900                 MOVE "Y" TO WS-ACCOUNT-FOUND-SW
+047000         END-READ.
+047100
+047200         IF WS-ACCOUNT-ON-FILE
+047300             MOVE ACM-BALANCE TO WS-OLD-BALANCE
+047400         ELSE
+047500             IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OP))
+047600                 = "DEPOSIT"
+047700                 MOVE 0 TO WS-OLD-BALANCE ACM-BALANCE
+047800                 MOVE "A" TO ACM-STATUS
+047900                 MOVE 0 TO ACM-OVERDRAFT-LIMIT
+048000                     ACM-DAILY-WITHDRAW-CAP
+048100                     ACM-DAILY-WITHDRAWN-AMT
+048200                 MOVE SPACES TO ACM-DAILY-WITHDRAW-DATE
+048250                 MOVE SPACES TO ACM-LAST-ACCRUAL-DATE
+048300             ELSE
+048400                 MOVE "REJECTED" TO WS-STATUS
+048500                 MOVE "INVALID_ACCOUNT" TO WS-CODE
+048600                 MOVE "Conta nao encontrada" TO WS-MESSAGE
+048700             END-IF
+048800         END-IF.
+048900         MOVE WS-OLD-BALANCE TO WS-NEW-BALANCE.
+049000         MOVE ACM-DAILY-WITHDRAWN-AMT
+049100             TO WS-NEW-DAILY-WITHDRAWN-AMT.
+049200         MOVE ACM-DAILY-WITHDRAW-DATE
+049300             TO WS-NEW-DAILY-WITHDRAW-DATE.
+049400 3100-EXIT.
+049500         EXIT.
+049600
+049700************************************************************
+049800* 3200-CHECK-OPTIMISTIC-LOCK - when the caller
+049900* supplied the balance it believes is current, it
+050000* must agree with the master; otherwise some other
+050100* job already moved this account.
+050200************************************************************
+050300 3200-CHECK-OPTIMISTIC-LOCK.
+050400         IF FUNCTION TRIM(WS-EXPECTED-BALANCE-TXT) = SPACES
+050500             GO TO 3200-EXIT
+050600         END-IF.
+050700
+050800         IF WS-EXPECTED-BALANCE NOT = WS-OLD-BALANCE
+050900             MOVE "REJECTED" TO WS-STATUS
+051000             MOVE "STALE_BALANCE" TO WS-CODE
+051100             MOVE "Saldo informado nao confere"
+051200                 TO WS-MESSAGE
+051300         END-IF.
+051400 3200-EXIT.
+051500         EXIT.
+051600
+051700************************************************************
+051800* 3300-SAVE-ACCOUNT - writes the new balance and the
+051900* rolled-forward daily-withdrawn total back to the
+052000* master, adding the record the first time the account
+052100* is seen.  Always re-keys to WS-ACCOUNT-ID first: a
+052200* TRANSFER leaves the destination account keyed in this
+052300* record area after loading it.
+052400************************************************************
+052500 3300-SAVE-ACCOUNT.
+052600         MOVE WS-ACCOUNT-ID TO ACM-ACCOUNT-ID.
+052700         MOVE WS-NEW-BALANCE TO ACM-BALANCE.
+052800         MOVE WS-NEW-DAILY-WITHDRAWN-AMT
+052900             TO ACM-DAILY-WITHDRAWN-AMT.
+053000         MOVE WS-NEW-DAILY-WITHDRAW-DATE
+053100             TO ACM-DAILY-WITHDRAW-DATE.
+053200         IF WS-ACCOUNT-ON-FILE
+053300             REWRITE ACCOUNT-MASTER-RECORD
+053400         ELSE
+053500             WRITE ACCOUNT-MASTER-RECORD
+053600             MOVE "Y" TO WS-ACCOUNT-FOUND-SW
+053700         END-IF.
+053800 3300-EXIT.
+053900         EXIT.
+054000
+054100************************************************************
+054200* 3400-PROCESS-TRANSFER - debits WS-ACCOUNT-ID and
+054300* credits WS-DEST-ACCOUNT-ID for the same amount; both
+054400* legs are validated before either one is written so
+054500* a rejected transfer never moves half the money.
+054600************************************************************
+054700 3400-PROCESS-TRANSFER.
+054800         IF FUNCTION TRIM(WS-DEST-ACCOUNT-ID) = SPACES
+054900             MOVE "REJECTED" TO WS-STATUS
+055000             MOVE "MISSING_DEST_ACCOUNT" TO WS-CODE
+055100             MOVE "Conta de destino obrigatoria"
+055200                 TO WS-MESSAGE
+055300             GO TO 3400-EXIT
+055400         END-IF.
+055500
+055600         IF WS-DEST-ACCOUNT-ID = WS-ACCOUNT-ID
+055700             MOVE "REJECTED" TO WS-STATUS
+055800             MOVE "INVALID_TRANSFER" TO WS-CODE
+055900             MOVE "Nao e possivel transferir para a mesma conta"
+056000                 TO WS-MESSAGE
+056100             GO TO 3400-EXIT
+056200         END-IF.
+056300
+056400         MOVE WS-DEST-ACCOUNT-ID TO WS-ACCOUNT-ID-TO-CHECK.
+056500         PERFORM 3050-VALIDATE-ACCOUNT-FORMAT THRU 3050-EXIT.
+056600         IF NOT WS-FORMAT-VALID
+056700             MOVE "REJECTED" TO WS-STATUS
+056800             MOVE "INVALID_ACCOUNT" TO WS-CODE
+056900             MOVE "Numero de conta de destino invalido"
+057000                 TO WS-MESSAGE
+057100             GO TO 3400-EXIT
+057200         END-IF.
+057300
+057400         PERFORM 3600-CHECK-WITHDRAW-LIMITS THRU 3600-EXIT.
+057500         IF WS-STATUS = "REJECTED"
+057600             GO TO 3400-EXIT
+057700         END-IF.
+057800
+057900         PERFORM 3410-LOAD-DEST-ACCOUNT THRU 3410-EXIT.
+058000         IF WS-STATUS = "REJECTED"
+058100             GO TO 3400-EXIT
+058200         END-IF.
+058300
+058400         COMPUTE WS-NEW-BALANCE = WS-OLD-BALANCE - WS-AMOUNT.
+058500         COMPUTE WS-DEST-NEW-BALANCE =
+058600             WS-DEST-OLD-BALANCE + WS-AMOUNT.
+058700
+058800         PERFORM 3430-RELOAD-SOURCE-RECORD THRU 3430-EXIT.
+058850         PERFORM 3300-SAVE-ACCOUNT THRU 3300-EXIT.
+058900         PERFORM 3440-RELOAD-DEST-RECORD THRU 3440-EXIT.
+059000         PERFORM 3420-SAVE-DEST-ACCOUNT THRU 3420-EXIT.
+059100
+059200         MOVE "APPROVED" TO WS-STATUS.
+059300         MOVE "OK" TO WS-CODE.
+059400         MOVE "Transferencia aprovada" TO WS-MESSAGE.
+059500 3400-EXIT.
+059600         EXIT.
+059700
+059800************************************************************
+059900* 3410-LOAD-DEST-ACCOUNT - the destination must already
+060000* exist on the master; a transfer cannot provision a
+060100* brand new account the way a deposit can.
+060200************************************************************
+060300 3410-LOAD-DEST-ACCOUNT.
+060400         MOVE WS-DEST-ACCOUNT-ID TO ACM-ACCOUNT-ID.
+060500         READ ACCOUNT-MASTER-FILE
+060600             INVALID KEY
+060700                 MOVE "N" TO WS-DEST-FOUND-SW
+060800             NOT INVALID KEY
+060900                 MOVE "Y" TO WS-DEST-FOUND-SW
+061000         END-READ.
+061100
+061200         IF WS-DEST-ON-FILE
+061300             MOVE ACM-BALANCE TO WS-DEST-OLD-BALANCE
+061400         ELSE
+061500             MOVE "REJECTED" TO WS-STATUS
+061600             MOVE "INVALID_ACCOUNT" TO WS-CODE
+061700             MOVE "Conta de destino nao encontrada"
+061800                 TO WS-MESSAGE
+061900         END-IF.
+062000 3410-EXIT.
+062100         EXIT.
+062200
+062300************************************************************
+062400* 3420-SAVE-DEST-ACCOUNT - 3440-RELOAD-DEST-RECORD has put
+062500* the destination's own fields back into the record area;
+062600* only the new balance needs changing before it is
+062700* rewritten.
+062800************************************************************
+062900 3420-SAVE-DEST-ACCOUNT.
+063000         MOVE WS-DEST-NEW-BALANCE TO ACM-BALANCE.
+063100         REWRITE ACCOUNT-MASTER-RECORD.
+063200 3420-EXIT.
+063300         EXIT.
+063400
+063500************************************************************
+063600* 3430-RELOAD-SOURCE-RECORD - the record area was last
+063700* loaded with the destination account by
+063800* 3410-LOAD-DEST-ACCOUNT; re-reading the source here
+063900* puts its own status and limit fields back before
+064000* 3300-SAVE-ACCOUNT rewrites it.
+064100************************************************************
+064200 3430-RELOAD-SOURCE-RECORD.
+064300         MOVE WS-ACCOUNT-ID TO ACM-ACCOUNT-ID.
+064400         READ ACCOUNT-MASTER-FILE
+064500             INVALID KEY
+064600                 CONTINUE
+064700             NOT INVALID KEY
+064800                 CONTINUE
+064900         END-READ.
+065000 3430-EXIT.
+065100         EXIT.
+065150
+065160************************************************************
+065170* 3440-RELOAD-DEST-RECORD - 3300-SAVE-ACCOUNT re-keyed and
+065180* rewrote the record area for the source account;
+065190* re-reading the destination here puts its own status
+065200* and limit fields back before 3420-SAVE-DEST-ACCOUNT
+065210* rewrites it.
+065220************************************************************
+065230 3440-RELOAD-DEST-RECORD.
+065240         MOVE WS-DEST-ACCOUNT-ID TO ACM-ACCOUNT-ID.
+065250         READ ACCOUNT-MASTER-FILE
+065260             INVALID KEY
+065270                 CONTINUE
+065280             NOT INVALID KEY
+065290                 CONTINUE
+065300         END-READ.
+065310 3440-EXIT.
+065320         EXIT.
+065200
+065300************************************************************
+065400* 3600-CHECK-WITHDRAW-LIMITS - shared by WITHDRAW and
+065500* the debit leg of TRANSFER.  The daily withdrawal cap
+065600* is checked first; an account with no cap configured
+065700* (zero) is not limited.  The overdraft limit then
+065800* extends how far WS-AMOUNT may take the balance below
+065900* zero before the request is rejected.
+066000************************************************************
+066100 3600-CHECK-WITHDRAW-LIMITS.
+066200         IF ACM-DAILY-WITHDRAW-DATE NOT = WS-RUN-DATE
+066300             MOVE 0 TO WS-NEW-DAILY-WITHDRAWN-AMT
+066400             MOVE WS-RUN-DATE TO WS-NEW-DAILY-WITHDRAW-DATE
+066500         END-IF.
+066600
+066700         IF ACM-DAILY-WITHDRAW-CAP > 0
+066800             AND (WS-NEW-DAILY-WITHDRAWN-AMT + WS-AMOUNT)
+066900                 > ACM-DAILY-WITHDRAW-CAP
+067000             MOVE "REJECTED" TO WS-STATUS
+067100             MOVE "OVER_DAILY_LIMIT" TO WS-CODE
+067200             MOVE "Excede o limite diario de saque"
+067300                 TO WS-MESSAGE
+067400             GO TO 3600-EXIT
+067500         END-IF.
+067600
+067700         IF WS-AMOUNT > (WS-OLD-BALANCE + ACM-OVERDRAFT-LIMIT)
+067800             MOVE "REJECTED" TO WS-STATUS
+067900             IF ACM-OVERDRAFT-LIMIT > 0
+068000                 MOVE "OVER_OVERDRAFT_LIMIT" TO WS-CODE
+068100                 MOVE "Excede o limite de cheque especial"
+068200                     TO WS-MESSAGE
+068300             ELSE
+068400                 MOVE "INSUFFICIENT_FUNDS" TO WS-CODE
+068500                 MOVE "Saldo insuficiente"
+068600                     TO WS-MESSAGE
+068700             END-IF
+068800             GO TO 3600-EXIT
+068900         END-IF.
+069000
+069100         ADD WS-AMOUNT TO WS-NEW-DAILY-WITHDRAWN-AMT.
+069200 3600-EXIT.
+069300         EXIT.
+069400
+069500************************************************************
+069600* 3900-LOG-TRANSACTION - appends one audit record for
+069700* this request to TRANSACTION-LOG-FILE, approved or
+069800* rejected, so no activity is ever unaccounted for. An
+069900* approved TRANSFER also logs a XFER-IN record
+070000* under the destination account.
+070100************************************************************
+070200 3900-LOG-TRANSACTION.
+070300         MOVE WS-RUN-DATE          TO TLG-RUN-DATE.
+070400         MOVE WS-RUN-TIME-FULL     TO TLG-RUN-TIME.
+070500         MOVE WS-SEQUENCE-NO       TO TLG-SEQUENCE-NO.
+070600         MOVE WS-ACCOUNT-ID        TO TLG-ACCOUNT-ID.
+070700         MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OP))
+070750             TO TLG-OPERATION.
+070800         MOVE WS-DEST-ACCOUNT-ID   TO TLG-DEST-ACCOUNT-ID.
+070900         MOVE WS-AMOUNT            TO TLG-AMOUNT.
+071000         MOVE WS-OLD-BALANCE       TO TLG-OLD-BALANCE.
+071100         MOVE WS-NEW-BALANCE       TO TLG-NEW-BALANCE.
+071200         MOVE WS-STATUS            TO TLG-STATUS.
+071300         MOVE WS-CODE              TO TLG-CODE.
+071400         MOVE WS-MESSAGE           TO TLG-MESSAGE.
+071500         WRITE TRANSACTION-LOG-RECORD.
+071600
+071700         IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-OP)) = "TRANSFER"
+071800             AND WS-STATUS = "APPROVED"
+071900             PERFORM 3910-LOG-TRANSFER-CREDIT THRU 3910-EXIT
+072000         END-IF.
+072100 3900-EXIT.
+072200         EXIT.
+072300
+072400************************************************************
+072500* 3910-LOG-TRANSFER-CREDIT - the other half of an
+072600* approved transfer: a XFER-IN record under the
+072700* destination account.
+072800************************************************************
+072900 3910-LOG-TRANSFER-CREDIT.
+073000         MOVE WS-RUN-DATE          TO TLG-RUN-DATE.
+073100         MOVE WS-RUN-TIME-FULL     TO TLG-RUN-TIME.
+073200         MOVE WS-SEQUENCE-NO       TO TLG-SEQUENCE-NO.
+073300         MOVE WS-DEST-ACCOUNT-ID   TO TLG-ACCOUNT-ID.
+073400         MOVE "XFER-IN"           TO TLG-OPERATION.
+073500         MOVE WS-ACCOUNT-ID        TO TLG-DEST-ACCOUNT-ID.
+073600         MOVE WS-AMOUNT            TO TLG-AMOUNT.
+073700         MOVE WS-DEST-OLD-BALANCE  TO TLG-OLD-BALANCE.
+073800         MOVE WS-DEST-NEW-BALANCE  TO TLG-NEW-BALANCE.
+073900         MOVE WS-STATUS            TO TLG-STATUS.
+074000         MOVE WS-CODE              TO TLG-CODE.
+074100         MOVE WS-MESSAGE           TO TLG-MESSAGE.
+074200         WRITE TRANSACTION-LOG-RECORD.
+074300 3910-EXIT.
+074400         EXIT.
+074500
+074600************************************************************
+074700* 4000-WRITE-RESPONSE
+074800************************************************************
+074900 4000-WRITE-RESPONSE.
+075000         MOVE WS-NEW-BALANCE TO WS-NEW-BALANCE-TXT.
+075100         STRING
+075200             FUNCTION TRIM(WS-STATUS)
+075300             "|"
+075400             FUNCTION TRIM(WS-NEW-BALANCE-TXT)
+075500             "|"
+075600             FUNCTION TRIM(WS-CODE)
+075700             "|"
+075800             FUNCTION TRIM(WS-MESSAGE)
+075900             DELIMITED BY SIZE
+076000             INTO WS-RESPONSE-LINE
+076100         END-STRING.
+076200
+076300         WRITE RESPONSE-RECORD FROM WS-RESPONSE-LINE.
+076400 4000-EXIT.
+076500         EXIT.
+076600
+076700************************************************************
+076800* 9000-TERMINATE - the whole REQUEST-FILE queue has been
+076850* processed, so this run's checkpoint is marked CKP-CLOSED;
+076860* only an open checkpoint is ever picked up again by
+076870* 1120-FIND-OPEN-CHECKPOINT, so a later run with a new
+076880* wall-clock date starts a fresh business date instead of
+076890* resuming one that already finished.
+076900************************************************************
+077000 9000-TERMINATE.
+077010         MOVE "C" TO CKP-STATUS.
+077020         REWRITE CHECKPOINT-RECORD.
+077100         CLOSE REQUEST-FILE RESPONSE-FILE ACCOUNT-MASTER-FILE
+077200             CHECKPOINT-FILE TRANSACTION-LOG-FILE.
+077300 9000-EXIT.
+077400         EXIT.
